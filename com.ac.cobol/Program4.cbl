@@ -0,0 +1,186 @@
+      *==============================================================
+      *COURSE:CST8283 BUSINESS PROGRAMMING
+      *DESCRIPTION:
+      *THIS PROGRAM READS THE INDEXED STUDENT FILE (STUFILE_IN.TXT)
+      *PRODUCED BY INDEX_CONVERSION AND PRODUCES A TUITION-OWING
+      *REPORT, SORTED HIGH TO LOW BY TUITION-OWED-OUT, RESTRICTED TO
+      *STUDENTS AT OR ABOVE AN OPERATOR-SUPPLIED MINIMUM BALANCE, SO
+      *THE BURSAR'S OFFICE CAN CHASE OUTSTANDING BALANCES.
+      *==============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGED-RECEIVABLES.
+       DATE-WRITTEN. 08-AUG-2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INDEXED-STUDENT-FILE
+               ASSIGN TO "D:\Cobol\STUFILE_IN.TXT"
+                   ORGANIZATION IS INDEXED
+                       ACCESS MODE IS SEQUENTIAL
+                           RECORD KEY IS STUD-NUM-OUT
+                               FILE STATUS IS STATUS-FIELD.
+
+           SELECT SORT-WORK-FILE
+               ASSIGN TO "SORTWK1".
+
+           SELECT AGED-RECEIVABLES-REPORT
+               ASSIGN TO "D:\Cobol\AGERPT.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INDEXED-STUDENT-FILE.
+       01  STUDENT-RECORD-OUT.
+           05  STUD-NUM-OUT             PIC 9(6).
+           05  TUITION-OWED-OUT         PIC 9(4)V99.
+           05  STUD-NAME-OUT            PIC X(40).
+           05  PROGRAM-OF-STUDY-OUT     PIC X(5).
+           05  COURSE-CODE-1-OUT        PIC X(7).
+           05  COURSE-AVERAGE-1-OUT     PIC 9(3).
+           05  COURSE-CODE-2-OUT        PIC X(7).
+           05  COURSE-AVERAGE-2-OUT     PIC 9(3).
+           05  COURSE-CODE-3-OUT        PIC X(7).
+           05  COURSE-AVERAGE-3-OUT     PIC 9(3).
+           05  COURSE-CODE-4-OUT        PIC X(7).
+           05  COURSE-AVERAGE-4-OUT     PIC 9(3).
+           05  COURSE-CODE-5-OUT        PIC X(7).
+           05  COURSE-AVERAGE-5-OUT     PIC 9(3).
+           05  STUDENT-STATUS-OUT       PIC X(1).
+           05  ENROLLMENT-DATE-OUT      PIC X(8).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD-WS.
+           05  SORT-TUITION-OWED-WS     PIC 9(4)V99.
+           05  SORT-STUD-NUM-WS         PIC 9(6).
+           05  SORT-STUD-NAME-WS        PIC X(40).
+           05  SORT-PROGRAM-OF-STUDY-WS PIC X(5).
+
+       FD  AGED-RECEIVABLES-REPORT.
+       01  AGED-REPORT-RECORD-OUT       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *REPORT PAGE HEADING
+       01  PAGE-HEADER-WS.
+           05  FILLER PIC X(23) VALUE "TUITION OWING REPORT".
+
+      *REPORT COLUMN HEADING
+       01  COLUMN-HEADER-WS.
+           05  FILLER  PIC X(15) VALUE "STUDENT NUMBER".
+           05  FILLER  PIC X(3)  VALUE SPACES.
+           05  FILLER  PIC X(22) VALUE "NAME".
+           05  FILLER  PIC X(9)  VALUE "PROGRAM".
+           05  FILLER  PIC X(4)  VALUE SPACES.
+           05  FILLER  PIC X(12) VALUE "TUITION OWED".
+
+      *REPORT DETAIL LINE
+       01  DETAIL-LINE-WS.
+           05  DETAIL-STUD-NUM-OUT-WS   PIC 9(6).
+           05  FILLER                   PIC X(9)  VALUE SPACES.
+           05  DETAIL-STUD-NAME-OUT-WS  PIC X(22).
+           05  DETAIL-PROGRAM-OUT-WS    PIC X(5).
+           05  FILLER                   PIC X(8)  VALUE SPACES.
+           05  DETAIL-TUITION-OUT-WS    PIC Z,ZZ9.99.
+
+       01  AUDIT-TRAILERS-WS.
+           05  FILLER                   PIC X(6)  VALUE "READ: ".
+           05  RECORDS-IN-COUNTER-WS    PIC 9(6).
+           05  FILLER                   PIC X(10) VALUE " WRITTEN: ".
+           05  RECORDS-OUT-COUNTER-WS   PIC 9(6).
+
+       01  FLAGS-WORKING-FIELDS.
+           05  EOF-FLAG                 PIC X(3)    VALUE "NO ".
+           05  EOF-SORT-FLAG            PIC X(3)    VALUE "NO ".
+           05  STATUS-FIELD             PIC X(2).
+           05  MINIMUM-BALANCE-WS       PIC 9(4)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *PRODUCE THE TUITION-OWING REPORT, HIGHEST BALANCE FIRST
+       100-CREATE-AGED-RECEIVABLES-REPORT.
+           PERFORM 201-INITIATE-REPORT.
+           SORT SORT-WORK-FILE
+               ON DESCENDING KEY SORT-TUITION-OWED-WS
+               INPUT PROCEDURE IS 301-LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS 302-WRITE-REPORT-FROM-SORT.
+           PERFORM 203-TERMINATE-REPORT.
+           STOP RUN.
+
+       201-INITIATE-REPORT.
+           PERFORM 303-GET-MINIMUM-BALANCE.
+           PERFORM 304-OPEN-REPORT-FILE.
+           PERFORM 305-WRITE-REPORT-HEADERS.
+
+       203-TERMINATE-REPORT.
+           PERFORM 307-DISPLAY-RECORD-COUNTERS.
+           CLOSE AGED-RECEIVABLES-REPORT.
+           DISPLAY "GENERATED AGED RECEIVABLES REPORT SUCCESSFULLY".
+
+      *Ask the operator for the minimum balance to report on
+       303-GET-MINIMUM-BALANCE.
+           DISPLAY "ENTER MINIMUM TUITION BALANCE (000000 FOR ALL): ".
+           ACCEPT MINIMUM-BALANCE-WS.
+
+       304-OPEN-REPORT-FILE.
+           OPEN OUTPUT AGED-RECEIVABLES-REPORT.
+
+       305-WRITE-REPORT-HEADERS.
+           WRITE AGED-REPORT-RECORD-OUT FROM PAGE-HEADER-WS.
+           WRITE AGED-REPORT-RECORD-OUT FROM COLUMN-HEADER-WS
+               AFTER ADVANCING 1 LINES.
+
+      *SORT input procedure: feed qualifying students to the sort
+       301-LOAD-SORT-FILE.
+           OPEN INPUT INDEXED-STUDENT-FILE.
+           PERFORM 306-READ-STUDENT-RECORD.
+           PERFORM UNTIL EOF-FLAG = "YES"
+               IF STUD-NUM-OUT NOT = ZERO AND STUD-NUM-OUT NOT = 999999
+                   ADD 1 TO RECORDS-IN-COUNTER-WS
+                   IF TUITION-OWED-OUT >= MINIMUM-BALANCE-WS
+                       MOVE TUITION-OWED-OUT TO SORT-TUITION-OWED-WS
+                       MOVE STUD-NUM-OUT     TO SORT-STUD-NUM-WS
+                       MOVE STUD-NAME-OUT    TO SORT-STUD-NAME-WS
+                       MOVE PROGRAM-OF-STUDY-OUT
+                           TO SORT-PROGRAM-OF-STUDY-WS
+                       RELEASE SORT-RECORD-WS
+                   END-IF
+               END-IF
+               PERFORM 306-READ-STUDENT-RECORD
+           END-PERFORM.
+           CLOSE INDEXED-STUDENT-FILE.
+
+      *Skip the header (000000) / trailer (999999) control records
+      *that Program1.cbl now writes around the real student records -
+      *RECORDS-IN-COUNTER-WS is incremented in 301-LOAD-SORT-FILE,
+      *not here, so the two sentinels aren't counted as student reads
+       306-READ-STUDENT-RECORD.
+           READ INDEXED-STUDENT-FILE
+               AT END MOVE "YES" TO EOF-FLAG
+           END-READ.
+
+      *SORT output procedure: write the sorted records to the report
+       302-WRITE-REPORT-FROM-SORT.
+           PERFORM 308-RETURN-SORT-RECORD.
+           PERFORM UNTIL EOF-SORT-FLAG = "YES"
+               PERFORM 309-WRITE-DETAIL-LINE
+               PERFORM 308-RETURN-SORT-RECORD
+           END-PERFORM.
+
+       308-RETURN-SORT-RECORD.
+           RETURN SORT-WORK-FILE
+               AT END MOVE "YES" TO EOF-SORT-FLAG
+           END-RETURN.
+
+       309-WRITE-DETAIL-LINE.
+           MOVE SORT-STUD-NUM-WS         TO DETAIL-STUD-NUM-OUT-WS.
+           MOVE SORT-STUD-NAME-WS        TO DETAIL-STUD-NAME-OUT-WS.
+           MOVE SORT-PROGRAM-OF-STUDY-WS TO DETAIL-PROGRAM-OUT-WS.
+           MOVE SORT-TUITION-OWED-WS     TO DETAIL-TUITION-OUT-WS.
+           WRITE AGED-REPORT-RECORD-OUT FROM DETAIL-LINE-WS
+               AFTER ADVANCING 1 LINES.
+           ADD 1 TO RECORDS-OUT-COUNTER-WS.
+
+       307-DISPLAY-RECORD-COUNTERS.
+           WRITE AGED-REPORT-RECORD-OUT FROM AUDIT-TRAILERS-WS
+               AFTER ADVANCING 2 LINES.
+
+       END PROGRAM AGED-RECEIVABLES.
