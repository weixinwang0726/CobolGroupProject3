@@ -28,7 +28,16 @@
                        ACCESS MODE IS SEQUENTIAL
                            RECORD KEY IS STUD-NUM-OUT
                                FILE STATUS IS STATUS-FIELD.
-                           
+
+           SELECT REJECT-REPORT
+               ASSIGN TO "D:\Cobol\STUREJCT.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "D:\Cobol\STUCHKPT.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS CHKPT-STATUS-WS.
+
        DATA DIVISION.
        FILE SECTION.
        FD STUDENT-FILE-IN.
@@ -47,6 +56,8 @@
            05  COURSE-AVERAGE-4    PIC 9(3).
            05  COURSE-CODE-5       PIC X(7).
            05  COURSE-AVERAGE-5    PIC 9(3).
+           05  STUDENT-STATUS      PIC X(1).
+           05  ENROLLMENT-DATE     PIC X(8).
 
        FD INDEXED-STUDENT-FILE.
        01  STUDENT-RECORD-OUT.
@@ -64,14 +75,54 @@
            05  COURSE-AVERAGE-4-OUT     PIC 9(3).
            05  COURSE-CODE-5-OUT        PIC X(7).
            05  COURSE-AVERAGE-5-OUT     PIC 9(3).
+           05  STUDENT-STATUS-OUT       PIC X(1).
+           05  ENROLLMENT-DATE-OUT      PIC X(8).
+
+      *Header (key 000000) / trailer (key 999999) control records
+      *carrying the run date and record count, so downstream programs
+      *can verify which file and which run they are reading.
+       01  CONTROL-RECORD-OUT REDEFINES STUDENT-RECORD-OUT.
+           05  CTL-KEY-OUT              PIC 9(6).
+           05  CTL-RUN-DATE-OUT         PIC X(8).
+           05  CTL-RECORD-COUNT-OUT     PIC 9(6).
+           05  CTL-FILLER-OUT           PIC X(96).
+
+       FD REJECT-REPORT.
+       01  REJECT-RECORD-OUT.
+           05  REJ-STUD-NUM-OUT         PIC 9(6).
+           05  FILLER                   PIC X(2)   VALUE SPACES.
+           05  REJ-STUD-NAME-OUT        PIC X(40).
+           05  FILLER                   PIC X(2)   VALUE SPACES.
+           05  REJ-STATUS-OUT           PIC X(2).
+
+      *Checkpoint log - one record appended every CHECKPOINT-INTERVAL-WS
+      *input records; the last record read on restart is how far the
+      *job got before an abend. WRITTEN/REJECTED counts are carried
+      *alongside the processed count so a restart can resume those
+      *tallies instead of assuming every skipped record was written.
+       FD CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD-OUT.
+           05  CHKPT-COUNT-OUT          PIC 9(6).
+           05  CHKPT-WRITTEN-OUT        PIC 9(6).
+           05  CHKPT-REJECTED-OUT       PIC 9(6).
 
        WORKING-STORAGE SECTION.
-       
+
       *Control areas
        01 FLAGS-WORKING-FIELDS.
            05  EOF-FLAG                PIC X(3).
            05  STATUS-FIELD            PIC X(2).
            05  VALID-FLAG              PIC X(3).
+           05  REJECTED-COUNTER-WS     PIC 9(6)    VALUE ZERO.
+           05  WRITTEN-COUNTER-WS      PIC 9(6)    VALUE ZERO.
+           05  RUN-DATE-WS             PIC X(8).
+           05  CHKPT-STATUS-WS         PIC X(2).
+           05  PROCESSED-COUNTER-WS    PIC 9(6)    VALUE ZERO.
+           05  RESTART-COUNT-WS        PIC 9(6)    VALUE ZERO.
+           05  RESTART-WRITTEN-WS      PIC 9(6)    VALUE ZERO.
+           05  RESTART-REJECTED-WS     PIC 9(6)    VALUE ZERO.
+           05  SKIP-SUB-WS             PIC 9(6)    VALUE ZERO.
+           05  CHECKPOINT-INTERVAL-WS  PIC 9(6)    VALUE 100.
 
        PROCEDURE DIVISION.
            
@@ -84,19 +135,44 @@
 
       *Initialize the Student File Convert
        201-INITIALIZE-CREATE-FILE.
-           PERFORM 300-OPEN-STUD-FILE.
            PERFORM 301-INIT-FLAGS-WORKING-FIELDS.
+           PERFORM 307-CHECK-FOR-RESTART.
+           PERFORM 300-OPEN-STUD-FILE.
+           IF RESTART-COUNT-WS > ZERO
+               MOVE RESTART-COUNT-WS TO PROCESSED-COUNTER-WS
+               MOVE RESTART-WRITTEN-WS TO WRITTEN-COUNTER-WS
+               MOVE RESTART-REJECTED-WS TO REJECTED-COUNTER-WS
+               PERFORM 308-SKIP-CONVERTED-RECORDS
+                   VARYING SKIP-SUB-WS FROM 1 BY 1
+                   UNTIL SKIP-SUB-WS > RESTART-COUNT-WS
+           ELSE
+               PERFORM 305-WRITE-HEADER-RECORD
+           END-IF.
            PERFORM 302-READ-STUD-FILE-IN.
 
-      *Convert student files
+      *Convert student files - the checkpoint is written for the record
+      *just classified (written or rejected) before the next record is
+      *read, so CHKPT-COUNT-OUT never runs ahead of what has actually
+      *been persisted to INDEXED-STUDENT-FILE/REJECT-REPORT
        202-CREATE-STUD-RECORDS.
            PERFORM 303-WRITE-INDEXED-STUD-RECORD.
+           PERFORM 309-WRITE-CHECKPOINT-IF-DUE.
            PERFORM 302-READ-STUD-FILE-IN.
 
-      *Open the Student File
+      *Open the Student File - I-O/EXTEND on a restart so the partially
+      *written indexed file, reject report, and checkpoint log are
+      *appended to instead of overwritten
        300-OPEN-STUD-FILE.
-           OPEN INPUT STUDENT-FILE-IN
-               OUTPUT INDEXED-STUDENT-FILE.
+           OPEN INPUT STUDENT-FILE-IN.
+           IF RESTART-COUNT-WS > ZERO
+               OPEN I-O INDEXED-STUDENT-FILE
+               OPEN EXTEND REJECT-REPORT
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT INDEXED-STUDENT-FILE
+               OPEN OUTPUT REJECT-REPORT
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
 
       *Initialize FLAGS-WORKING-FIELDS.
        301-INIT-FLAGS-WORKING-FIELDS.
@@ -105,20 +181,106 @@
       *Read in the Student File
        302-READ-STUD-FILE-IN.
            READ STUDENT-FILE-IN
-               AT END MOVE "YES" TO EOF-FLAG.
+               AT END MOVE "YES" TO EOF-FLAG
+               NOT AT END ADD 1 TO PROCESSED-COUNTER-WS
+           END-READ.
 
       *Write Student File Out Record
        303-WRITE-INDEXED-STUD-RECORD.
            WRITE STUDENT-RECORD-OUT FROM STUDENT-RECORD-IN
                INVALID KEY MOVE "NO" TO VALID-FLAG
-               NOT INVALID KEY MOVE "YES" TO VALID-FLAG 
+                           PERFORM 304-WRITE-REJECT-RECORD
+               NOT INVALID KEY MOVE "YES" TO VALID-FLAG
+                               ADD 1 TO WRITTEN-COUNTER-WS
                                DISPLAY STUDENT-RECORD-OUT
            END-WRITE.
-      
+
+      *Log a record rejected by the indexed write (e.g. duplicate key)
+       304-WRITE-REJECT-RECORD.
+           MOVE STUDENT-NUMBER TO REJ-STUD-NUM-OUT.
+           MOVE STUDENT-NAME   TO REJ-STUD-NAME-OUT.
+           MOVE STATUS-FIELD   TO REJ-STATUS-OUT.
+           WRITE REJECT-RECORD-OUT.
+           ADD 1 TO REJECTED-COUNTER-WS.
+           DISPLAY "REJECTED STUDENT RECORD: " REJECT-RECORD-OUT.
+
+      *Write the header control record (key 000000) with the run date
+       305-WRITE-HEADER-RECORD.
+           ACCEPT RUN-DATE-WS FROM DATE YYYYMMDD.
+           MOVE ZERO TO CTL-KEY-OUT.
+           MOVE RUN-DATE-WS TO CTL-RUN-DATE-OUT.
+           MOVE ZERO TO CTL-RECORD-COUNT-OUT.
+           MOVE SPACES TO CTL-FILLER-OUT.
+           WRITE STUDENT-RECORD-OUT
+               INVALID KEY
+                   DISPLAY "ERROR WRITING HEADER CONTROL RECORD".
+
+      *Write the trailer control record (key 999999) with the final
+      *written count, once conversion is complete
+       306-WRITE-TRAILER-RECORD.
+           MOVE 999999 TO CTL-KEY-OUT.
+           MOVE RUN-DATE-WS TO CTL-RUN-DATE-OUT.
+           MOVE WRITTEN-COUNTER-WS TO CTL-RECORD-COUNT-OUT.
+           MOVE SPACES TO CTL-FILLER-OUT.
+           WRITE STUDENT-RECORD-OUT
+               INVALID KEY
+                   DISPLAY "ERROR WRITING TRAILER CONTROL RECORD".
+
+      *Detect a prior partially-completed run by checking for an
+      *existing checkpoint log; the last record in it is how far the
+      *previous run got before it stopped, and what its written/
+      *rejected tallies were at that point
+       307-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHKPT-STATUS-WS = "00"
+               PERFORM UNTIL EOF-FLAG = "YES"
+                   READ CHECKPOINT-FILE
+                       AT END MOVE "YES" TO EOF-FLAG
+                       NOT AT END
+                           MOVE CHKPT-COUNT-OUT TO RESTART-COUNT-WS
+                           MOVE CHKPT-WRITTEN-OUT TO RESTART-WRITTEN-WS
+                           MOVE CHKPT-REJECTED-OUT
+                               TO RESTART-REJECTED-WS
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               MOVE "NO " TO EOF-FLAG
+               IF RESTART-COUNT-WS > ZERO
+                   DISPLAY "RESTART DETECTED - RESUMING AFTER RECORD "
+                       RESTART-COUNT-WS
+               END-IF
+           ELSE
+               MOVE ZERO TO RESTART-COUNT-WS
+           END-IF.
+
+      *Re-read (without reprocessing) the input records already
+      *converted in the previous run, to resume where it left off
+       308-SKIP-CONVERTED-RECORDS.
+           READ STUDENT-FILE-IN
+               AT END MOVE "YES" TO EOF-FLAG.
+
+      *Append a checkpoint record every CHECKPOINT-INTERVAL-WS records
+       309-WRITE-CHECKPOINT-IF-DUE.
+           IF PROCESSED-COUNTER-WS > ZERO AND
+               FUNCTION MOD(PROCESSED-COUNTER-WS CHECKPOINT-INTERVAL-WS)
+                   = ZERO
+               MOVE PROCESSED-COUNTER-WS TO CHKPT-COUNT-OUT
+               MOVE WRITTEN-COUNTER-WS TO CHKPT-WRITTEN-OUT
+               MOVE REJECTED-COUNTER-WS TO CHKPT-REJECTED-OUT
+               WRITE CHECKPOINT-RECORD-OUT
+               DISPLAY "CHECKPOINT WRITTEN AT RECORD "
+                   PROCESSED-COUNTER-WS
+           END-IF.
+
       *Terminate the conversion of Student File
        203-TERMINATE-PROGRAM.
+           PERFORM 306-WRITE-TRAILER-RECORD.
+           DISPLAY "TOTAL RECORDS WRITTEN: " WRITTEN-COUNTER-WS.
+           DISPLAY "TOTAL RECORDS REJECTED: " REJECTED-COUNTER-WS.
            CLOSE STUDENT-FILE-IN
-                   INDEXED-STUDENT-FILE.
+                   INDEXED-STUDENT-FILE
+                   REJECT-REPORT
+                   CHECKPOINT-FILE.
 
        END PROGRAM INDEX_CONVERSION.
 
