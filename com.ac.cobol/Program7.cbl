@@ -0,0 +1,140 @@
+      *==============================================================
+      *COURSE:CST8283 BUSINESS PROGRAMMING
+      *DESCRIPTION:
+      *THIS PROGRAM MERGES A NEW-INTAKE LINE SEQUENTIAL FILE OF
+      *NEWLY-ADMITTED STUDENTS INTO THE EXISTING INDEXED STUDENT FILE
+      *(STUFILE_IN.TXT) PRODUCED BY INDEX_CONVERSION, WRITING ANY
+      *STUD-NUM-OUT THAT ALREADY EXISTS TO A REJECT REPORT INSTEAD OF
+      *REQUIRING A FULL REBUILD FROM STUFILE3.TXT EVERY TIME NEW
+      *STUDENTS ARE ADMITTED.
+      *==============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-INTAKE-MERGE.
+       DATE-WRITTEN. 08-AUG-2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEW-INTAKE-FILE
+               ASSIGN TO "D:\Cobol\STUINTAKE.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INDEXED-STUDENT-FILE
+               ASSIGN TO "D:\Cobol\STUFILE_IN.TXT"
+                   ORGANIZATION IS INDEXED
+                       ACCESS MODE IS RANDOM
+                           RECORD KEY IS STUD-NUM-OUT
+                               FILE STATUS IS STATUS-FIELD.
+
+           SELECT REJECT-REPORT
+               ASSIGN TO "D:\Cobol\INTAKEREJCT.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NEW-INTAKE-FILE.
+       01  STUDENT-RECORD-IN.
+           05  STUDENT-NUMBER      PIC 9(6).
+           05  TUITION-OWED        PIC 9(4)V99.
+           05  STUDENT-NAME        PIC X(40).
+           05  PROGRAM-OF-STUDY    PIC X(5).
+           05  COURSE-CODE-1       PIC X(7).
+           05  COURSE-AVERAGE-1    PIC 9(3).
+           05  COURSE-CODE-2       PIC X(7).
+           05  COURSE-AVERAGE-2    PIC 9(3).
+           05  COURSE-CODE-3       PIC X(7).
+           05  COURSE-AVERAGE-3    PIC 9(3).
+           05  COURSE-CODE-4       PIC X(7).
+           05  COURSE-AVERAGE-4    PIC 9(3).
+           05  COURSE-CODE-5       PIC X(7).
+           05  COURSE-AVERAGE-5    PIC 9(3).
+           05  STUDENT-STATUS      PIC X(1).
+           05  ENROLLMENT-DATE     PIC X(8).
+
+       FD  INDEXED-STUDENT-FILE.
+       01  STUDENT-RECORD-OUT.
+           05  STUD-NUM-OUT             PIC 9(6).
+           05  TUITION-OWED-OUT         PIC 9(4)V99.
+           05  STUD-NAME-OUT            PIC X(40).
+           05  PROGRAM-OF-STUDY-OUT     PIC X(5).
+           05  COURSE-CODE-1-OUT        PIC X(7).
+           05  COURSE-AVERAGE-1-OUT     PIC 9(3).
+           05  COURSE-CODE-2-OUT        PIC X(7).
+           05  COURSE-AVERAGE-2-OUT     PIC 9(3).
+           05  COURSE-CODE-3-OUT        PIC X(7).
+           05  COURSE-AVERAGE-3-OUT     PIC 9(3).
+           05  COURSE-CODE-4-OUT        PIC X(7).
+           05  COURSE-AVERAGE-4-OUT     PIC 9(3).
+           05  COURSE-CODE-5-OUT        PIC X(7).
+           05  COURSE-AVERAGE-5-OUT     PIC 9(3).
+           05  STUDENT-STATUS-OUT       PIC X(1).
+           05  ENROLLMENT-DATE-OUT      PIC X(8).
+
+       FD  REJECT-REPORT.
+       01  REJECT-RECORD-OUT.
+           05  REJ-STUD-NUM-OUT         PIC 9(6).
+           05  FILLER                   PIC X(2)   VALUE SPACES.
+           05  REJ-STUD-NAME-OUT        PIC X(40).
+           05  FILLER                   PIC X(2)   VALUE SPACES.
+           05  REJ-STATUS-OUT           PIC X(2).
+
+       WORKING-STORAGE SECTION.
+       01  FLAGS-WORKING-FIELDS.
+           05  EOF-FLAG                PIC X(3)    VALUE "NO ".
+           05  STATUS-FIELD            PIC X(2).
+           05  PROCESSED-COUNTER-WS    PIC 9(6)    VALUE ZERO.
+           05  MERGED-COUNTER-WS       PIC 9(6)    VALUE ZERO.
+           05  REJECTED-COUNTER-WS     PIC 9(6)    VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *Merge the new-intake file into the existing indexed student file
+       100-MERGE-STUDENT-INTAKE.
+           PERFORM 201-INITIATE-MERGE.
+           PERFORM 202-MERGE-INTAKE-RECORD UNTIL EOF-FLAG = "YES".
+           PERFORM 203-TERMINATE-MERGE.
+           STOP RUN.
+
+       201-INITIATE-MERGE.
+           OPEN INPUT  NEW-INTAKE-FILE.
+           OPEN I-O    INDEXED-STUDENT-FILE.
+           OPEN OUTPUT REJECT-REPORT.
+           PERFORM 301-READ-INTAKE-RECORD.
+
+       202-MERGE-INTAKE-RECORD.
+           PERFORM 302-WRITE-INDEXED-STUD-RECORD.
+           PERFORM 301-READ-INTAKE-RECORD.
+
+       203-TERMINATE-MERGE.
+           DISPLAY "TOTAL RECORDS READ: " PROCESSED-COUNTER-WS.
+           DISPLAY "TOTAL RECORDS MERGED: " MERGED-COUNTER-WS.
+           DISPLAY "TOTAL RECORDS REJECTED: " REJECTED-COUNTER-WS.
+           CLOSE NEW-INTAKE-FILE
+                 INDEXED-STUDENT-FILE
+                 REJECT-REPORT.
+
+       301-READ-INTAKE-RECORD.
+           READ NEW-INTAKE-FILE
+               AT END MOVE "YES" TO EOF-FLAG
+               NOT AT END ADD 1 TO PROCESSED-COUNTER-WS
+           END-READ.
+
+      *Write the new student into the indexed file by key; a student
+      *number that already exists comes back INVALID KEY (duplicate),
+      *so it goes to the reject report instead of overwriting the
+      *existing record
+       302-WRITE-INDEXED-STUD-RECORD.
+           WRITE STUDENT-RECORD-OUT FROM STUDENT-RECORD-IN
+               INVALID KEY PERFORM 303-WRITE-REJECT-RECORD
+               NOT INVALID KEY ADD 1 TO MERGED-COUNTER-WS
+           END-WRITE.
+
+       303-WRITE-REJECT-RECORD.
+           MOVE STUDENT-NUMBER TO REJ-STUD-NUM-OUT.
+           MOVE STUDENT-NAME   TO REJ-STUD-NAME-OUT.
+           MOVE STATUS-FIELD   TO REJ-STATUS-OUT.
+           WRITE REJECT-RECORD-OUT.
+           ADD 1 TO REJECTED-COUNTER-WS.
+           DISPLAY "REJECTED DUPLICATE STUDENT NUMBER: "
+               REJECT-RECORD-OUT.
+
+       END PROGRAM STUDENT-INTAKE-MERGE.
