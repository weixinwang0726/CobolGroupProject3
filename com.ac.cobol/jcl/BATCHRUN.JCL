@@ -0,0 +1,40 @@
+//BATCHRUN JOB  (ACCTG),'CONTROLLED STUDENT BATCH RUN',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*=============================================================
+//* CONTROLLED MULTI-STEP BATCH RUN
+//*
+//* Runs the student-to-indexed conversion (Program1.cbl /
+//* INDEX_CONVERSION), then the student report (Program3.cbl /
+//* CAL-AVERAGE), in sequence. Each step's condition code is
+//* checked before the next step is allowed to run, so CAL-AVERAGE
+//* never runs against a stale or partially-written STUFILE_IN.TXT
+//* left behind by a failed conversion - see CONVERT.JCL, which
+//* this supersedes for unattended runs.
+//*
+//* UPDATE-STUD-FILE (Program2.cbl) is the online maintenance
+//* transaction - it prompts an operator at a terminal for every
+//* choice, so it is not part of this unattended batch chain; run
+//* it interactively once CONVSTEP has completed successfully.
+//*=============================================================
+//CONVSTEP EXEC PGM=INDEX_CONVERSION
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//* Bypass the report step entirely if the conversion did not end
+//* RC=0 - a clear halt message is written instead of letting
+//* CAL-AVERAGE run against whatever STUFILE_IN.TXT was left behind
+//IF1      IF (CONVSTEP.RC = 0) THEN
+//REPTSTEP EXEC PGM=CAL-AVERAGE
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//        ELSE
+//HALTMSG  EXEC PGM=IEBGENER
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   *
+  BATCHRUN HALTED - CONVSTEP (INDEX_CONVERSION) DID NOT COMPLETE
+  WITH RC=0. CAL-AVERAGE WAS NOT RUN. CHECK CONVSTEP SYSOUT AND
+  STUREJCT.TXT BEFORE RESTARTING THE CONVERSION.
+/*
+//SYSUT2   DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//ENDIF1   ENDIF
