@@ -0,0 +1,25 @@
+//CONVERT  JOB  (ACCTG),'STUDENT FILE CONVERSION',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*=============================================================
+//* PRODUCTION STUDENT-TO-INDEXED CONVERSION STEP
+//*
+//* Runs com.ac.cobol/Program1.cbl (PROGRAM-ID INDEX_CONVERSION),
+//* the one documented conversion program in this system.
+//* com.ac.cobol/retired/program1.cbl (lowercase) is a retired
+//* duplicate of this same PROGRAM-ID and must never be run.
+//*
+//* INPUT:  D:\Cobol\STUFILE3.TXT   (flat student extract)
+//* OUTPUT: D:\Cobol\STUFILE_IN.TXT (indexed by STUD-NUM-OUT, with
+//*                                  a 000000 header / 999999
+//*                                  trailer control record giving
+//*                                  the run date and record count)
+//*         D:\Cobol\STUREJCT.TXT   (rejected/duplicate records)
+//*=============================================================
+//CONVSTEP EXEC PGM=INDEX_CONVERSION
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//* Downstream steps (CAL-AVERAGE report, UPDATE-STUD-FILE online
+//* maintenance, AGED-RECEIVABLES) must not run against STUFILE_IN.TXT
+//* until CONVSTEP ends with COND CODE 0000 - see
+//* com.ac.cobol/jcl/BATCHRUN.JCL for the controlled multi-step run.
