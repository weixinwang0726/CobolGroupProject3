@@ -20,9 +20,12 @@
            SELECT STUDENT-FILE-IN 
                ASSIGN TO "D:\COBOL\STUFILE.TXT"
                    ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT PROGRAM-FILE-IN 
+           SELECT PROGRAM-FILE-IN
                ASSIGN TO "D:\COBOL\PROGRAM.TXT"
-                   ORGANIZATION IS LINE SEQUENTIAL.   
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COURSE-FILE-IN
+               ASSIGN TO "D:\COBOL\COURSE.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
            SELECT STUDENT-REPORT
                ASSIGN TO "D:\COBOL\STURPT.TXT"
                    ORGANIZATION IS LINE SEQUENTIAL.
@@ -50,14 +53,22 @@
            05  COURSE-AVERAGE-4    PIC 9(3).                            
            05  COURSE-CODE-5       PIC X(7).
            05  COURSE-AVERAGE-5    PIC 9(3).
+           05  STUDENT-STATUS      PIC X(1).
+           05  ENROLLMENT-DATE     PIC X(8).
 
        FD PROGRAM-FILE-IN.
        01 PROGRAM-RECORD.
            05 PROGRAM-CODE     PIC X(5).
            05 PROGRAM-NAME     PIC X(20).
 
+      *CREDIT HOURS PER COURSE CODE, USED TO WEIGHT STUD-AVG-WS
+       FD COURSE-FILE-IN.
+       01 COURSE-RECORD.
+           05 COURSE-CODE-IN   PIC X(7).
+           05 COURSE-CREDIT-IN PIC 9(1).
+
        FD STUDENT-REPORT.
-       01  STUDENT-REPORT-RECORD-OUT   PIC X(83).
+       01  STUDENT-REPORT-RECORD-OUT   PIC X(100).
 
       *================================================================
       *STUDENT-REPORT-WS IS FOR RECORD FORMATED DATA  
@@ -69,15 +80,22 @@
            05  STUDENT-NAME-OUT-WS      PIC X(22).
            05  FILLER                   PIC X(2)     VALUE SPACES.
            05  STUDENT-AVERAGE-OUT-WS   PIC ZZ9.
-           05  FILLER                   PIC X(11)    VALUE SPACES. 
-           05  PROGRAM-NAME-OUT-WS      PIC X(19).     
-           05  FILLER                   PIC X(4)     VALUE SPACES. 
+           05  FILLER                   PIC X(11)    VALUE SPACES.
+           05  PROGRAM-NAME-OUT-WS      PIC X(19).
+           05  FILLER                   PIC X(4)     VALUE SPACES.
            05  TUITION-OWNED-OUT-WS     PIC Z,ZZ9.99.
+           05  FILLER                   PIC X(3)     VALUE SPACES.
+           05  LETTER-GRADE-OUT-WS      PIC X(1).
+           05  FILLER                   PIC X(3)     VALUE SPACES.
+           05  DEANS-LIST-OUT-WS        PIC X(11).
            
-      *PROGRAM TABLE 
-       COPY "D:\COBOL\PROJECT3\PRG-TBL-STRUCTURE.CBL".
+      *PROGRAM TABLE
+       COPY "PRG-TBL-STRUCTURE.CBL".
 
-      *REPORT PAGE HEADING 
+      *COURSE CREDIT-HOUR TABLE
+       COPY "CRS-TBL-STRUCTURE.CBL".
+
+      *REPORT PAGE HEADING
        01  PAGE-HEADER-WS.
            05  FILLER PIC X(21)  VALUE   "STUDENT RECORD REPORT".
 
@@ -88,14 +106,18 @@
            05  FILLER  PIC X(7)  VALUE "AVERAGE".   
            05  FILLER  PIC X(7)  VALUE  SPACES.           
            05  FILLER  PIC X(7)  VALUE  "PROGRAM".
-           05  FILLER  PIC X(16) VALUE  SPACES.  
+           05  FILLER  PIC X(16) VALUE  SPACES.
            05  FILLER  PIC X(12) VALUE  "TUITION OWED".
+           05  FILLER  PIC X(2)  VALUE  SPACES.
+           05  FILLER  PIC X(5)  VALUE  "GRADE".
+           05  FILLER  PIC X(3)  VALUE  SPACES.
+           05  FILLER  PIC X(11) VALUE  "DEAN'S LIST".
 
        01  AUDIT-TRAILERS-WS.
            05  FILLER                 PIC X(6)  VALUE "READ: ".
-           05  RECORDS-IN-COUNTER-WS  PIC 9(3).           
-           05  FILLER                 PIC X(10)  VALUE " WRITTEN: ".               
-           05  RECORDS-OUT-COUNTER-WS PIC 9(3).
+           05  RECORDS-IN-COUNTER-WS  PIC 9(6).
+           05  FILLER                 PIC X(10)  VALUE " WRITTEN: ".
+           05  RECORDS-OUT-COUNTER-WS PIC 9(6).
            05  FILLER                 PIC X(6)   VALUE SPACES.
            05  FILLER                 PIC X(13)  VALUE "AUTHOR:WEI YU". 
            05  FILLER                 PIC X(3)   VALUE SPACES.
@@ -103,15 +125,142 @@
        
        01  CALCULATION-FIELD-WS.
            05  STUDENT-AVERAGE-WS     PIC 9(3).
-           05  TOTAL-GRADE-WS         PIC 9(3)    VALUE ZERO.
+           05  TOTAL-GRADE-WS         PIC 9(5)    VALUE ZERO.
+           05  LETTER-GRADE-WS        PIC X(1).
+           05  DEANS-LIST-WS          PIC X(11).
+
+      *Per-course credit-hour weights used by CALC-AVERAGE, looked up
+      *from COURSE-TBL-RTN by 319-LOOKUP-COURSE-WEIGHTS for each
+      *student. A course code not found in COURSE.TXT defaults to a
+      *weight of 1 rather than rejecting the student.
+       01  COURSE-WEIGHT-WS.
+           05  COURSE-WEIGHT-1-WS     PIC 9(1)    VALUE 1.
+           05  COURSE-WEIGHT-2-WS     PIC 9(1)    VALUE 1.
+           05  COURSE-WEIGHT-3-WS     PIC 9(1)    VALUE 1.
+           05  COURSE-WEIGHT-4-WS     PIC 9(1)    VALUE 1.
+           05  COURSE-WEIGHT-5-WS     PIC 9(1)    VALUE 1.
+
+      *Per-program-of-study accumulators, one slot per PROGRAM-TBL-RTN
+      *entry
+       01  PROGRAM-TOTALS-WS.
+           05  PROGRAM-TOTAL-ENTRY-WS OCCURS 100 TIMES.
+               10  PROG-TOT-COUNT-WS      PIC 9(5)    VALUE ZERO.
+               10  PROG-TOT-AVERAGE-WS    PIC 9(7)    VALUE ZERO.
+               10  PROG-TOT-TUITION-WS    PIC 9(7)V99 VALUE ZERO.
+
+      *Report grand totals across all students
+       01  GRAND-TOTAL-WS.
+           05  GRAND-TOTAL-AVERAGE-WS  PIC 9(7)    VALUE ZERO.
+           05  GRAND-TOTAL-TUITION-WS  PIC 9(7)V99 VALUE ZERO.
+           05  GRAND-AVERAGE-WS        PIC 9(3)    VALUE ZERO.
+
+      *Subtotal / grand total report lines
+       01  PROGRAM-SUBTOTAL-LINE-WS.
+           05  FILLER               PIC X(9)  VALUE "PROGRAM: ".
+           05  SUBTOT-PROGRAM-NAME-OUT-WS PIC X(20).
+           05  FILLER               PIC X(11) VALUE "AVG GRADE: ".
+           05  SUBTOT-AVERAGE-OUT-WS PIC ZZ9.
+           05  FILLER               PIC X(5)  VALUE SPACES.
+           05  FILLER               PIC X(14) VALUE "TOTAL TUITION:".
+           05  SUBTOT-TUITION-OUT-WS PIC Z,ZZZ,ZZ9.99.
+
+      *Class-wide min/max tracked as each student is written; mean
+      *reuses GRAND-AVERAGE-WS, already computed by 312-WRITE-GRAND-
+      *TOTAL.
+       01  CLASS-STATISTICS-WS.
+           05  MIN-AVERAGE-WS          PIC 9(3)    VALUE 999.
+           05  MAX-AVERAGE-WS          PIC 9(3)    VALUE ZERO.
+
+       01  CLASS-STATS-LINE-WS.
+           05  FILLER                PIC X(11) VALUE "CLASS HIGH:".
+           05  CLASS-HIGH-OUT-WS     PIC ZZ9.
+           05  FILLER                PIC X(3)  VALUE SPACES.
+           05  FILLER                PIC X(10) VALUE "CLASS LOW:".
+           05  CLASS-LOW-OUT-WS      PIC ZZ9.
+           05  FILLER                PIC X(3)  VALUE SPACES.
+           05  FILLER                PIC X(11) VALUE "CLASS MEAN:".
+           05  CLASS-MEAN-OUT-WS     PIC ZZ9.
+
+       01  GRAND-TOTAL-LINE-WS.
+           05  FILLER               PIC X(13) VALUE "GRAND TOTAL: ".
+           05  FILLER               PIC X(14) VALUE "AVERAGE GRADE:".
+           05  GRAND-AVERAGE-OUT-WS PIC ZZ9.
+           05  FILLER               PIC X(5)  VALUE SPACES.
+           05  FILLER               PIC X(14) VALUE "TOTAL TUITION:".
+           05  GRAND-TUITION-OUT-WS PIC Z,ZZZ,ZZ9.99.
+
+      *Students whose PROGRAM-OF-STUDY did not match any table entry
+       01  UNMATCHED-PROGRAM-WS.
+           05  UNMATCHED-ENTRY-WS OCCURS 500 TIMES.
+               10  EXC-STUD-NUM-WS      PIC 9(6).
+               10  EXC-PROGRAM-CODE-WS  PIC X(5).
+
+       01  EXCEPTION-HEADER-LINE-WS     PIC X(40)
+                   VALUE "UNMATCHED PROGRAM CODE EXCEPTIONS:".
+
+       01  EXCEPTION-DETAIL-LINE-WS.
+           05  FILLER                    PIC X(16) VALUE
+                   "STUDENT NUMBER: ".
+           05  EXC-STUD-NUM-OUT-WS       PIC 9(6).
+           05  FILLER                    PIC X(4)  VALUE SPACES.
+           05  FILLER                    PIC X(14) VALUE
+                   "PROGRAM CODE: ".
+           05  EXC-PROGRAM-CODE-OUT-WS   PIC X(5).
+
+      *Students with a course average outside the valid 0-100 range
+       01  INVALID-AVERAGE-WS.
+           05  INVALID-ENTRY-WS OCCURS 500 TIMES.
+               10  INV-STUD-NUM-WS      PIC 9(6).
+               10  INV-COURSE-NUM-WS    PIC 9(1).
+               10  INV-VALUE-WS         PIC 9(3).
+
+       01  INVALID-HEADER-LINE-WS       PIC X(40)
+                   VALUE "INVALID COURSE AVERAGE EXCEPTIONS:".
+
+       01  INVALID-DETAIL-LINE-WS.
+           05  FILLER                    PIC X(16) VALUE
+                   "STUDENT NUMBER: ".
+           05  INV-STUD-NUM-OUT-WS       PIC 9(6).
+           05  FILLER                    PIC X(4)  VALUE SPACES.
+           05  FILLER                    PIC X(8)  VALUE "COURSE: ".
+           05  INV-COURSE-NUM-OUT-WS     PIC 9(1).
+           05  FILLER                    PIC X(4)  VALUE SPACES.
+           05  FILLER                    PIC X(7)  VALUE "VALUE: ".
+           05  INV-VALUE-OUT-WS          PIC 999.
+
+      *Warning line printed when READ/WRITTEN counts don't reconcile
+       01  RECONCILE-WARNING-LINE-WS.
+           05  FILLER                    PIC X(8)  VALUE "WARNING:".
+           05  FILLER                    PIC X(1)  VALUE SPACES.
+           05  RECON-IN-OUT-WS           PIC 9(6).
+           05  FILLER                    PIC X(6)  VALUE " READ ".
+           05  FILLER                    PIC X(9)  VALUE "BUT ONLY ".
+           05  RECON-OUT-OUT-WS          PIC 9(6).
+           05  FILLER                    PIC X(9)  VALUE " WRITTEN.".
+
 
-     
        01  FLAGS-WORKING-FIELDS.
            05  EOF-FLAG                PIC X(3)    VALUE "NO ".
            05  EOF-TBL-FLAG            PIC X(3)    VALUE "NO ".
+           05  EOF-CRS-TBL-FLAG        PIC X(3)    VALUE "NO ".
            05  FOUND-FLAG              PIC X(3)    VALUE "NO ".
-           05  TBL-SUB                 PIC 9(2)    VALUE 1.
-       
+           05  PROGRAM-FOUND-FLAG      PIC X(3)    VALUE "NO ".
+           05  COURSE-FOUND-FLAG       PIC X(3)    VALUE "NO ".
+           05  TBL-SUB                 PIC 9(3)    VALUE 1.
+           05  CRS-TBL-SUB             PIC 9(3)    VALUE 1.
+           05  MATCHED-TBL-SUB-WS      PIC 9(3)    VALUE ZERO.
+           05  EXC-COUNT-WS            PIC 9(3)    VALUE ZERO.
+           05  EXC-SUB-WS              PIC 9(3)    VALUE ZERO.
+           05  INVALID-COUNT-WS        PIC 9(3)    VALUE ZERO.
+           05  INVALID-SUB-WS          PIC 9(3)    VALUE ZERO.
+           05  COURSE-NUM-WS           PIC 9(1)    VALUE ZERO.
+           05  COURSE-VALUE-WS         PIC 9(3)    VALUE ZERO.
+           05  WITHDRAWN-SKIPPED-CTR-WS PIC 9(6)   VALUE ZERO.
+           05  EXPECTED-OUT-COUNT-WS    PIC 9(6)   VALUE ZERO.
+           05  LINE-COUNT-WS            PIC 9(3)   VALUE ZERO.
+           05  LINES-PER-PAGE-WS        PIC 9(3)   VALUE 50.
+           05  SCRATCH-PROGRAM-REC-WS   PIC X(25)  VALUE SPACES.
+
        PROCEDURE DIVISION.
       *CREATE THE STUDENT REPORT 
        100-CREATE-STUDENT-REPORT.
@@ -124,10 +273,31 @@
        201-INITIATE-CREATE-STUDENT-REPORT.
            PERFORM 301-OPEN-STUDENT-PROGRAM-FILES.
            PERFORM 302-INIT-READ-WRITE-COUNTERS.   
-           PERFORM 303-PRODUCE-PROGRAM-TBL 
+           PERFORM 303-PRODUCE-PROGRAM-TBL
                        VARYING TBL-SUB FROM 1 BY 1
-                       UNTIL TBL-SUB > 20 OR EOF-TBL-FLAG = "YES".
-           PERFORM 306-WRITE-REPORT-COLUMN-HEADERS. 
+                       UNTIL TBL-SUB > 100 OR EOF-TBL-FLAG = "YES".
+      *A table with exactly 100 entries never gets a read that
+      *proves EOF above - one more confirming read (into a scratch
+      *area, never into the table) is needed before the overflow
+      *warning can be trusted
+           IF EOF-TBL-FLAG NOT = "YES"
+               READ PROGRAM-FILE-IN INTO SCRATCH-PROGRAM-REC-WS
+                   AT END MOVE "YES" TO EOF-TBL-FLAG
+               END-READ
+           END-IF.
+           IF EOF-TBL-FLAG NOT = "YES"
+               DISPLAY "WARNING: PROGRAM.TXT HAS MORE THAN 100 ENTR"
+                   "IES - SOME PROGRAMS OF STUDY WERE NOT LOADED"
+           END-IF.
+           PERFORM 316-PRODUCE-COURSE-TBL
+                       VARYING CRS-TBL-SUB FROM 1 BY 1
+                       UNTIL CRS-TBL-SUB > 200
+                           OR EOF-CRS-TBL-FLAG = "YES".
+           IF EOF-CRS-TBL-FLAG NOT = "YES"
+               DISPLAY "WARNING: COURSE.TXT HAS MORE THAN 200 ENTR"
+                   "IES - SOME COURSE CREDIT HOURS WERE NOT LOADED"
+           END-IF.
+           PERFORM 306-WRITE-REPORT-COLUMN-HEADERS.
            PERFORM 304-READ-STUDENT-PROGRAM-RECORDS.
         
        202-CREATE-STUDEN-REPORT-RECORD.
@@ -136,13 +306,23 @@
            PERFORM 304-READ-STUDENT-PROGRAM-RECORDS. 
 
        203-TERMINATE-CREATE-STUDENT-REPORT.
+           PERFORM 311-WRITE-PROGRAM-SUBTOTALS
+                   VARYING TBL-SUB FROM 1 BY 1 UNTIL TBL-SUB > 100.
+           PERFORM 312-WRITE-GRAND-TOTAL.
            PERFORM 308-DISPLAY-RECORD-COUNTERS.
+           PERFORM 314-WRITE-UNMATCHED-EXCEPTIONS
+                   VARYING EXC-SUB-WS FROM 1 BY 1
+                   UNTIL EXC-SUB-WS > EXC-COUNT-WS.
+           PERFORM 317-WRITE-INVALID-AVERAGE-EXCEPTIONS
+                   VARYING INVALID-SUB-WS FROM 1 BY 1
+                   UNTIL INVALID-SUB-WS > INVALID-COUNT-WS.
            PERFORM 309-CLOSE-FILES.
 
        
        301-OPEN-STUDENT-PROGRAM-FILES.
            OPEN INPUT  STUDENT-FILE-IN
                        PROGRAM-FILE-IN
+                       COURSE-FILE-IN
                 OUTPUT STUDENT-REPORT.
 
        302-INIT-READ-WRITE-COUNTERS.
@@ -153,47 +333,343 @@
            READ PROGRAM-FILE-IN INTO PROGRAM-TBL-RTN(TBL-SUB)
                   AT END MOVE "YES" TO EOF-TBL-FLAG.
 
+       316-PRODUCE-COURSE-TBL.
+           READ COURSE-FILE-IN INTO COURSE-TBL-RTN(CRS-TBL-SUB)
+                  AT END MOVE "YES" TO EOF-CRS-TBL-FLAG.
+
+      *Read the next student record, skipping withdrawn students
+      *(STUDENT-STATUS = "W") by default so the report only lists
+      *currently-enrolled students
        304-READ-STUDENT-PROGRAM-RECORDS.
-           READ STUDENT-FILE-IN 
+           PERFORM 318-READ-ONE-STUDENT-RECORD.
+           PERFORM UNTIL STUDENT-STATUS NOT = "W" OR EOF-FLAG = "YES"
+               ADD 1 TO WITHDRAWN-SKIPPED-CTR-WS
+               PERFORM 318-READ-ONE-STUDENT-RECORD
+           END-PERFORM.
+
+       318-READ-ONE-STUDENT-RECORD.
+           READ STUDENT-FILE-IN
                 AT END MOVE "YES" TO EOF-FLAG
-                   NOT AT END ADD 1 TO RECORDS-IN-COUNTER-WS.    
+                   NOT AT END ADD 1 TO RECORDS-IN-COUNTER-WS
+           END-READ.
 
-       305-CALCULATE-STUDENT-AVERAGE. 
-       CALL 'CALC-AVERAGE' USING COURSE-AVERAGE-1 COURSE-AVERAGE-2      
+       305-CALCULATE-STUDENT-AVERAGE.
+       PERFORM 315-VALIDATE-COURSE-AVERAGES.
+       PERFORM 319-LOOKUP-COURSE-WEIGHTS.
+       CALL 'CALC-AVERAGE' USING COURSE-AVERAGE-1 COURSE-AVERAGE-2
            COURSE-AVERAGE-3 COURSE-AVERAGE-4 COURSE-AVERAGE-5
+           COURSE-WEIGHT-1-WS COURSE-WEIGHT-2-WS COURSE-WEIGHT-3-WS
+           COURSE-WEIGHT-4-WS COURSE-WEIGHT-5-WS
            STUDENT-AVERAGE-WS TOTAL-GRADE-WS.
-           
-           
-       306-WRITE-REPORT-COLUMN-HEADERS. 
-           WRITE STUDENT-REPORT-RECORD-OUT FROM PAGE-HEADER-WS. 
-           WRITE STUDENT-REPORT-RECORD-OUT FROM COLUMN-HEADER-WS.
+           PERFORM 310-DETERMINE-LETTER-GRADE-RTN.
+
+
+       306-WRITE-REPORT-COLUMN-HEADERS.
+           WRITE STUDENT-REPORT-RECORD-OUT FROM PAGE-HEADER-WS
+               AFTER ADVANCING PAGE.
+           WRITE STUDENT-REPORT-RECORD-OUT FROM COLUMN-HEADER-WS
+               AFTER ADVANCING 1 LINES.
+           MOVE ZERO TO LINE-COUNT-WS.
 
-       307-WRITE-STUDENT-REPORT-RECORD.   
-           MOVE STUDENT-NAME TO STUDENT-NAME-OUT-WS.   
-           MOVE STUDENT-AVERAGE-WS TO STUDENT-AVERAGE-OUT-WS. 
+       307-WRITE-STUDENT-REPORT-RECORD.
+           IF LINE-COUNT-WS >= LINES-PER-PAGE-WS
+               PERFORM 306-WRITE-REPORT-COLUMN-HEADERS
+           END-IF.
+           MOVE STUDENT-NAME TO STUDENT-NAME-OUT-WS.
+           MOVE STUDENT-AVERAGE-WS TO STUDENT-AVERAGE-OUT-WS.
            MOVE SPACES TO PROGRAM-NAME-OUT-WS.
+           MOVE "NO" TO PROGRAM-FOUND-FLAG.
            PERFORM 402-SEARCH-RTN
-               VARYING TBL-SUB FROM 1 BY 1 UNTIL TBL-SUB > 20.   
+               VARYING TBL-SUB FROM 1 BY 1
+               UNTIL TBL-SUB > 100 OR PROGRAM-FOUND-FLAG = "YES".
            MOVE TUITION-OWNED TO TUITION-OWNED-OUT-WS.
-           WRITE STUDENT-REPORT-RECORD-OUT FROM STUDENT-REPORT-WS 
+           MOVE LETTER-GRADE-WS TO LETTER-GRADE-OUT-WS.
+           MOVE DEANS-LIST-WS TO DEANS-LIST-OUT-WS.
+           WRITE STUDENT-REPORT-RECORD-OUT FROM STUDENT-REPORT-WS
                AFTER ADVANCING 1 LINES.
+           ADD 1 TO LINE-COUNT-WS.
            ADD 1 TO RECORDS-OUT-COUNTER-WS.
-           
+           ADD STUDENT-AVERAGE-WS TO GRAND-TOTAL-AVERAGE-WS.
+           ADD TUITION-OWNED TO GRAND-TOTAL-TUITION-WS.
+           IF STUDENT-AVERAGE-WS < MIN-AVERAGE-WS
+               MOVE STUDENT-AVERAGE-WS TO MIN-AVERAGE-WS
+           END-IF.
+           IF STUDENT-AVERAGE-WS > MAX-AVERAGE-WS
+               MOVE STUDENT-AVERAGE-WS TO MAX-AVERAGE-WS
+           END-IF.
+           IF PROGRAM-FOUND-FLAG = "YES"
+               ADD 1 TO PROG-TOT-COUNT-WS(MATCHED-TBL-SUB-WS)
+               ADD STUDENT-AVERAGE-WS
+                   TO PROG-TOT-AVERAGE-WS(MATCHED-TBL-SUB-WS)
+               ADD TUITION-OWNED
+                   TO PROG-TOT-TUITION-WS(MATCHED-TBL-SUB-WS)
+           ELSE
+               PERFORM 313-LOG-UNMATCHED-PROGRAM
+           END-IF.
+
+      *Compute letter grade and Dean's List flag from STUDENT-AVERAGE-WS
+       310-DETERMINE-LETTER-GRADE-RTN.
+           EVALUATE TRUE
+               WHEN STUDENT-AVERAGE-WS >= 90
+                   MOVE "A" TO LETTER-GRADE-WS
+               WHEN STUDENT-AVERAGE-WS >= 80
+                   MOVE "B" TO LETTER-GRADE-WS
+               WHEN STUDENT-AVERAGE-WS >= 70
+                   MOVE "C" TO LETTER-GRADE-WS
+               WHEN STUDENT-AVERAGE-WS >= 60
+                   MOVE "D" TO LETTER-GRADE-WS
+               WHEN OTHER
+                   MOVE "F" TO LETTER-GRADE-WS
+           END-EVALUATE.
+           IF STUDENT-AVERAGE-WS >= 80
+               MOVE "DEAN'S LIST" TO DEANS-LIST-WS
+           ELSE
+               MOVE SPACES TO DEANS-LIST-WS
+           END-IF.
+
+      *Look up each of the student's five course codes in COURSE-
+      *TBL-RTN and move its credit hours into the matching COURSE-
+      *WEIGHT-n-WS. A code not found in COURSE.TXT keeps the default
+      *weight of 1 set up in COURSE-WEIGHT-WS.
+       319-LOOKUP-COURSE-WEIGHTS.
+           MOVE 1 TO COURSE-WEIGHT-1-WS COURSE-WEIGHT-2-WS
+               COURSE-WEIGHT-3-WS COURSE-WEIGHT-4-WS
+               COURSE-WEIGHT-5-WS.
+           MOVE "NO " TO COURSE-FOUND-FLAG.
+           PERFORM 403-SEARCH-COURSE-CODE
+               VARYING CRS-TBL-SUB FROM 1 BY 1
+               UNTIL CRS-TBL-SUB > 200 OR COURSE-FOUND-FLAG = "YES".
+           IF COURSE-FOUND-FLAG = "YES"
+               IF COURSE-CREDIT-TBL-WS(CRS-TBL-SUB) > ZERO
+                   MOVE COURSE-CREDIT-TBL-WS(CRS-TBL-SUB)
+                       TO COURSE-WEIGHT-1-WS
+               END-IF
+           END-IF.
+           MOVE "NO " TO COURSE-FOUND-FLAG.
+           PERFORM 404-SEARCH-COURSE-CODE-2
+               VARYING CRS-TBL-SUB FROM 1 BY 1
+               UNTIL CRS-TBL-SUB > 200 OR COURSE-FOUND-FLAG = "YES".
+           IF COURSE-FOUND-FLAG = "YES"
+               IF COURSE-CREDIT-TBL-WS(CRS-TBL-SUB) > ZERO
+                   MOVE COURSE-CREDIT-TBL-WS(CRS-TBL-SUB)
+                       TO COURSE-WEIGHT-2-WS
+               END-IF
+           END-IF.
+           MOVE "NO " TO COURSE-FOUND-FLAG.
+           PERFORM 405-SEARCH-COURSE-CODE-3
+               VARYING CRS-TBL-SUB FROM 1 BY 1
+               UNTIL CRS-TBL-SUB > 200 OR COURSE-FOUND-FLAG = "YES".
+           IF COURSE-FOUND-FLAG = "YES"
+               IF COURSE-CREDIT-TBL-WS(CRS-TBL-SUB) > ZERO
+                   MOVE COURSE-CREDIT-TBL-WS(CRS-TBL-SUB)
+                       TO COURSE-WEIGHT-3-WS
+               END-IF
+           END-IF.
+           MOVE "NO " TO COURSE-FOUND-FLAG.
+           PERFORM 406-SEARCH-COURSE-CODE-4
+               VARYING CRS-TBL-SUB FROM 1 BY 1
+               UNTIL CRS-TBL-SUB > 200 OR COURSE-FOUND-FLAG = "YES".
+           IF COURSE-FOUND-FLAG = "YES"
+               IF COURSE-CREDIT-TBL-WS(CRS-TBL-SUB) > ZERO
+                   MOVE COURSE-CREDIT-TBL-WS(CRS-TBL-SUB)
+                       TO COURSE-WEIGHT-4-WS
+               END-IF
+           END-IF.
+           MOVE "NO " TO COURSE-FOUND-FLAG.
+           PERFORM 407-SEARCH-COURSE-CODE-5
+               VARYING CRS-TBL-SUB FROM 1 BY 1
+               UNTIL CRS-TBL-SUB > 200 OR COURSE-FOUND-FLAG = "YES".
+           IF COURSE-FOUND-FLAG = "YES"
+               IF COURSE-CREDIT-TBL-WS(CRS-TBL-SUB) > ZERO
+                   MOVE COURSE-CREDIT-TBL-WS(CRS-TBL-SUB)
+                       TO COURSE-WEIGHT-5-WS
+               END-IF
+           END-IF.
+
+       403-SEARCH-COURSE-CODE.
+           IF COURSE-CODE-1 = COURSE-CODE-TBL-WS(CRS-TBL-SUB)
+               MOVE "YES" TO COURSE-FOUND-FLAG
+           END-IF.
+
+       404-SEARCH-COURSE-CODE-2.
+           IF COURSE-CODE-2 = COURSE-CODE-TBL-WS(CRS-TBL-SUB)
+               MOVE "YES" TO COURSE-FOUND-FLAG
+           END-IF.
+
+       405-SEARCH-COURSE-CODE-3.
+           IF COURSE-CODE-3 = COURSE-CODE-TBL-WS(CRS-TBL-SUB)
+               MOVE "YES" TO COURSE-FOUND-FLAG
+           END-IF.
+
+       406-SEARCH-COURSE-CODE-4.
+           IF COURSE-CODE-4 = COURSE-CODE-TBL-WS(CRS-TBL-SUB)
+               MOVE "YES" TO COURSE-FOUND-FLAG
+           END-IF.
+
+       407-SEARCH-COURSE-CODE-5.
+           IF COURSE-CODE-5 = COURSE-CODE-TBL-WS(CRS-TBL-SUB)
+               MOVE "YES" TO COURSE-FOUND-FLAG
+           END-IF.
 
        402-SEARCH-RTN.
        IF PROGRAM-OF-STUDY = PROGRAM-CODE-TBL-WS(TBL-SUB)
-           MOVE PROGRAM-NAME-TBL-WS(TBL-SUB) 
-                TO PROGRAM-NAME-OUT-WS 
-                      DISPLAY "PROGRAM FOUND"
+           MOVE PROGRAM-NAME-TBL-WS(TBL-SUB)
+                TO PROGRAM-NAME-OUT-WS
+           MOVE "YES" TO PROGRAM-FOUND-FLAG
+           MOVE TBL-SUB TO MATCHED-TBL-SUB-WS
        END-IF.
 
+      *Print a subtotal line for each program-of-study with students
+       311-WRITE-PROGRAM-SUBTOTALS.
+           IF PROG-TOT-COUNT-WS(TBL-SUB) > 0
+               MOVE PROGRAM-NAME-TBL-WS(TBL-SUB)
+                   TO SUBTOT-PROGRAM-NAME-OUT-WS
+               COMPUTE SUBTOT-AVERAGE-OUT-WS ROUNDED =
+                   PROG-TOT-AVERAGE-WS(TBL-SUB) /
+                   PROG-TOT-COUNT-WS(TBL-SUB)
+               MOVE PROG-TOT-TUITION-WS(TBL-SUB)
+                   TO SUBTOT-TUITION-OUT-WS
+               WRITE STUDENT-REPORT-RECORD-OUT
+                   FROM PROGRAM-SUBTOTAL-LINE-WS
+                   AFTER ADVANCING 1 LINES
+           END-IF.
+
+      *Print the grand total line across every student on the report
+       312-WRITE-GRAND-TOTAL.
+           IF RECORDS-OUT-COUNTER-WS > 0
+               COMPUTE GRAND-AVERAGE-WS ROUNDED =
+                   GRAND-TOTAL-AVERAGE-WS / RECORDS-OUT-COUNTER-WS
+           END-IF.
+           MOVE GRAND-AVERAGE-WS TO GRAND-AVERAGE-OUT-WS.
+           MOVE GRAND-TOTAL-TUITION-WS TO GRAND-TUITION-OUT-WS.
+           WRITE STUDENT-REPORT-RECORD-OUT FROM GRAND-TOTAL-LINE-WS
+               AFTER ADVANCING 2 LINES.
+
+      *Record a student whose PROGRAM-OF-STUDY matched no table entry
+       313-LOG-UNMATCHED-PROGRAM.
+           ADD 1 TO EXC-COUNT-WS.
+           IF EXC-COUNT-WS > 500
+               DISPLAY "WARNING: UNMATCHED PROGRAM EXCEPTION LIST FULL"
+               MOVE 500 TO EXC-COUNT-WS
+           ELSE
+               MOVE STUDENT-NUMBER TO EXC-STUD-NUM-WS(EXC-COUNT-WS)
+               MOVE PROGRAM-OF-STUDY
+                   TO EXC-PROGRAM-CODE-WS(EXC-COUNT-WS)
+           END-IF.
+
+      *Append the unmatched-program-code exception list to the report
+       314-WRITE-UNMATCHED-EXCEPTIONS.
+           IF EXC-SUB-WS = 1
+               WRITE STUDENT-REPORT-RECORD-OUT
+                   FROM EXCEPTION-HEADER-LINE-WS
+                   AFTER ADVANCING 2 LINES
+           END-IF.
+           MOVE EXC-STUD-NUM-WS(EXC-SUB-WS) TO EXC-STUD-NUM-OUT-WS.
+           MOVE EXC-PROGRAM-CODE-WS(EXC-SUB-WS)
+               TO EXC-PROGRAM-CODE-OUT-WS.
+           WRITE STUDENT-REPORT-RECORD-OUT FROM EXCEPTION-DETAIL-LINE-WS
+               AFTER ADVANCING 1 LINES.
+
+      *Reject a course average outside the valid 0-100 range so a bad
+      *input record cannot skew CALC-AVERAGE's weighted mean; the
+      *course is treated as zero and the student is reported as an
+      *exception instead of silently using the out-of-range value
+       315-VALIDATE-COURSE-AVERAGES.
+           IF COURSE-AVERAGE-1 > 100
+               MOVE 1 TO COURSE-NUM-WS
+               MOVE COURSE-AVERAGE-1 TO COURSE-VALUE-WS
+               PERFORM 316-LOG-INVALID-AVERAGE
+               MOVE ZERO TO COURSE-AVERAGE-1
+           END-IF.
+           IF COURSE-AVERAGE-2 > 100
+               MOVE 2 TO COURSE-NUM-WS
+               MOVE COURSE-AVERAGE-2 TO COURSE-VALUE-WS
+               PERFORM 316-LOG-INVALID-AVERAGE
+               MOVE ZERO TO COURSE-AVERAGE-2
+           END-IF.
+           IF COURSE-AVERAGE-3 > 100
+               MOVE 3 TO COURSE-NUM-WS
+               MOVE COURSE-AVERAGE-3 TO COURSE-VALUE-WS
+               PERFORM 316-LOG-INVALID-AVERAGE
+               MOVE ZERO TO COURSE-AVERAGE-3
+           END-IF.
+           IF COURSE-AVERAGE-4 > 100
+               MOVE 4 TO COURSE-NUM-WS
+               MOVE COURSE-AVERAGE-4 TO COURSE-VALUE-WS
+               PERFORM 316-LOG-INVALID-AVERAGE
+               MOVE ZERO TO COURSE-AVERAGE-4
+           END-IF.
+           IF COURSE-AVERAGE-5 > 100
+               MOVE 5 TO COURSE-NUM-WS
+               MOVE COURSE-AVERAGE-5 TO COURSE-VALUE-WS
+               PERFORM 316-LOG-INVALID-AVERAGE
+               MOVE ZERO TO COURSE-AVERAGE-5
+           END-IF.
+
+      *Record a student whose course average was out of range
+       316-LOG-INVALID-AVERAGE.
+           ADD 1 TO INVALID-COUNT-WS.
+           IF INVALID-COUNT-WS > 500
+               DISPLAY "WARNING: INVALID AVERAGE EXCEPTION LIST FULL"
+               MOVE 500 TO INVALID-COUNT-WS
+           ELSE
+               MOVE STUDENT-NUMBER TO INV-STUD-NUM-WS(INVALID-COUNT-WS)
+               MOVE COURSE-NUM-WS TO INV-COURSE-NUM-WS(INVALID-COUNT-WS)
+               MOVE COURSE-VALUE-WS TO INV-VALUE-WS(INVALID-COUNT-WS)
+           END-IF.
+
+      *Append the invalid-course-average exception list to the report
+       317-WRITE-INVALID-AVERAGE-EXCEPTIONS.
+           IF INVALID-SUB-WS = 1
+               WRITE STUDENT-REPORT-RECORD-OUT
+                   FROM INVALID-HEADER-LINE-WS
+                   AFTER ADVANCING 2 LINES
+           END-IF.
+           MOVE INV-STUD-NUM-WS(INVALID-SUB-WS) TO INV-STUD-NUM-OUT-WS.
+           MOVE INV-COURSE-NUM-WS(INVALID-SUB-WS)
+               TO INV-COURSE-NUM-OUT-WS.
+           MOVE INV-VALUE-WS(INVALID-SUB-WS) TO INV-VALUE-OUT-WS.
+           WRITE STUDENT-REPORT-RECORD-OUT FROM INVALID-DETAIL-LINE-WS
+               AFTER ADVANCING 1 LINES.
+
        308-DISPLAY-RECORD-COUNTERS.
            WRITE STUDENT-REPORT-RECORD-OUT FROM AUDIT-TRAILERS-WS
                AFTER ADVANCING 2 LINE.
+           PERFORM 320-WRITE-CLASS-STATISTICS.
+           DISPLAY "WITHDRAWN STUDENTS SKIPPED: "
+               WITHDRAWN-SKIPPED-CTR-WS.
+           PERFORM 319-CHECK-IN-OUT-RECONCILIATION.
+
+      *Print the class high/low/mean summary after AUDIT-TRAILERS-WS;
+      *GRAND-AVERAGE-WS (the class mean) was already computed by
+      *312-WRITE-GRAND-TOTAL, which always runs before this paragraph
+       320-WRITE-CLASS-STATISTICS.
+           IF RECORDS-OUT-COUNTER-WS = 0
+               MOVE ZERO TO MIN-AVERAGE-WS
+           END-IF.
+           MOVE MAX-AVERAGE-WS TO CLASS-HIGH-OUT-WS.
+           MOVE MIN-AVERAGE-WS TO CLASS-LOW-OUT-WS.
+           MOVE GRAND-AVERAGE-WS TO CLASS-MEAN-OUT-WS.
+           WRITE STUDENT-REPORT-RECORD-OUT FROM CLASS-STATS-LINE-WS
+               AFTER ADVANCING 1 LINES.
+
+      *Flag a READ/WRITTEN discrepancy the withdrawn-skip count doesn't
+      *account for (e.g. a record rejected for some other reason)
+       319-CHECK-IN-OUT-RECONCILIATION.
+           COMPUTE EXPECTED-OUT-COUNT-WS =
+               RECORDS-IN-COUNTER-WS - WITHDRAWN-SKIPPED-CTR-WS.
+           IF RECORDS-OUT-COUNTER-WS NOT = EXPECTED-OUT-COUNT-WS
+               MOVE RECORDS-IN-COUNTER-WS TO RECON-IN-OUT-WS
+               MOVE RECORDS-OUT-COUNTER-WS TO RECON-OUT-OUT-WS
+               WRITE STUDENT-REPORT-RECORD-OUT
+                   FROM RECONCILE-WARNING-LINE-WS
+                   AFTER ADVANCING 1 LINES
+           END-IF.
 
        309-CLOSE-FILES.
            CLOSE STUDENT-FILE-IN
                  PROGRAM-FILE-IN
+                 COURSE-FILE-IN
                  STUDENT-REPORT.
            DISPLAY "GENERATE STUDENT REPORT SUCCESSFULLY".
 
