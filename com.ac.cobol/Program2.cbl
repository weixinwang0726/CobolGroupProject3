@@ -21,13 +21,17 @@
                RECORD KEY IS STUDENT-NUMBER
                FILE STATUS IS STATUS-FIELD.
 
+           SELECT TRANS-HISTORY-FILE
+               ASSIGN TO "D:\Cobol\STUHIST.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD STUDENT-FILE.
        01 STUDENT-RECORD.
            05  STUDENT-NUMBER      PIC 9(6).
-           05  TUITION-OWNED       PIC 9(5)V99.
+           05  TUITION-OWNED       PIC 9(4)V99.
            05  STUDENT-NAME        PIC X(40).
            05  PROGRAM-OF-STUDY    PIC X(5).
            05  COURSE-CODE-1       PIC X(7).
@@ -40,8 +44,22 @@
            05  COURSE-AVERAGE-4    PIC 9(3).          
            05  COURSE-CODE-5       PIC X(7).
            05  COURSE-AVERAGE-5    PIC 9(3).
- 
-       WORKING-STORAGE SECTION. 
+           05  STUDENT-STATUS      PIC X(1).
+           05  ENROLLMENT-DATE     PIC X(8).
+
+       FD TRANS-HISTORY-FILE.
+       01  TRANS-HISTORY-RECORD-OUT.
+           05  HIST-STUD-NUM-OUT       PIC 9(6).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  HIST-OLD-TUITION-OUT    PIC 9(4)V99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  HIST-NEW-TUITION-OUT    PIC 9(4)V99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  HIST-OPERATOR-OUT       PIC X(8).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  HIST-TIMESTAMP-OUT      PIC X(14).
+
+       WORKING-STORAGE SECTION.
       *File status field
        01  STATUS-FIELD.
            05 FILE-STATUS           PIC X(2).
@@ -59,16 +77,28 @@
 
        01 RECORD-FROM-FILE.
            05 STUD-NUM-WS          PIC 9(6).
-           05 TUIT-OWNED-WS        PIC 9(5)V99. 
+           05 TUIT-OWNED-WS        PIC 9(4)V99. 
     
       *Transaction Data Definition
        01  DATA-FROM-SCREEN.
            05 STUD-NUM-IN-WS                  PIC 9(6).
-           05 TUIT-OWNED-IN-WS                PIC 9(5)V99.
+           05 TUIT-OWNED-IN-WS                PIC 9(4)V99.
+           05 STUDENT-NAME-IN-WS              PIC X(40).
+           05 PROGRAM-OF-STUDY-IN-WS          PIC X(5).
+           05 COURSE-CODE-1-IN-WS             PIC X(7).
+           05 COURSE-AVERAGE-1-IN-WS          PIC 9(3).
+           05 COURSE-CODE-2-IN-WS             PIC X(7).
+           05 COURSE-AVERAGE-2-IN-WS          PIC 9(3).
+           05 COURSE-CODE-3-IN-WS             PIC X(7).
+           05 COURSE-AVERAGE-3-IN-WS          PIC 9(3).
+           05 COURSE-CODE-4-IN-WS             PIC X(7).
+           05 COURSE-AVERAGE-4-IN-WS          PIC 9(3).
+           05 COURSE-CODE-5-IN-WS             PIC X(7).
+           05 COURSE-AVERAGE-5-IN-WS          PIC 9(3).
 
        01 STUDENT-RECORD-IN.
           05  STUDENT-NUMBER-WS      PIC 9(6).
-          05  TUITION-OWNED-WS       PIC 9(5)V99.
+          05  TUITION-OWNED-WS       PIC 9(4)V99.
           05  STUDENT-NAME-WS        PIC X(40).
           05  PROGRAM-OF-STUDY-WS    PIC X(5).
           05  COURSE-CODE-1-WS       PIC X(7).
@@ -81,18 +111,35 @@
           05  COURSE-AVERAGE-4-WS    PIC 9(3).          
           05  COURSE-CODE-5-WS       PIC X(7).
           05  COURSE-AVERAGE-5-WS    PIC 9(3).
- 
+          05  STUDENT-STATUS-WS      PIC X(1).
+          05  ENROLLMENT-DATE-WS     PIC X(8).
+
+      *Tuition change history, appended on every REWRITE so a disputed
+      *balance change can be traced back to who/when/old-vs-new
+       01  OLD-TUITION-WS              PIC 9(4)V99.
+       01  OPERATOR-ID-WS              PIC X(8)  VALUE SPACES.
+       01  TIMESTAMP-WS.
+           05  TS-DATE-WS              PIC X(8).
+           05  TS-TIME-WS              PIC X(6).
+
 
        SCREEN SECTION.
+      *Prompt for the operator ID once at startup, recorded on every
+      *tuition-change history record for this session
+       01  OPERATOR-ID-SCREEN.
+           05  VALUE "Operator ID: "        LINE 3 COLUMN 16.
+           05  OPERATOR-ID-INPUT            LINE 3 COLUMN 30
+                                  PIC X(8) TO OPERATOR-ID-WS.
+
       *Prompt the user to enter choice
        01  STUD-INFO-ENTRY-SCREEN.
            05  VALUE   "Transaction Screen" LINE 5 COLUMN 16.
-           05  VALUE   "Transaction to enter? (Y/N)"
+           05  VALUE   "Enter transaction (Y/A/D/I/N)?"
                                             LINE 8 COLUMN 16.
            05  CHOICE-IN                    LINE 9 COLUMN 16
                                           PIC X(1) TO CHOICE.
 
-       01  STUD-NUM-INPUT-SCREEN.                                                    
+       01  STUD-NUM-INPUT-SCREEN.
            05  VALUE "Student number: "     LINE 12 COLUMN 16.
            05  STUD-NUM-INPUT               LINE 13 COLUMN 16
                                   PIC 9(6) TO STUD-NUM-IN-WS.
@@ -100,20 +147,115 @@
        01  TUIT-OWNED-INPUT-SCREEN.
            05  VALUE "Tuition owned: "      LINE 17 COLUMN 16.
            05  TUIT-OWNED-INPUT             LINE 18 COLUMN 16
-                              PIC 9(5)V99 TO TUIT-OWNED-IN-WS
+                              PIC 9(4)V99 TO TUIT-OWNED-IN-WS
                               BLANK WHEN ZERO.
         
        01 REC-NOT-FOUND-SCREEN.
-           05 VALUE "Record not found"     LINE 19 COLUMN 16.    
-       
-           
+           05 VALUE "Record not found"     LINE 19 COLUMN 16.
+
+       01  NAME-PROGRAM-INPUT-SCREEN.
+           05  VALUE "Student name: "      LINE 22 COLUMN 16.
+           05  STUDENT-NAME-INPUT          LINE 23 COLUMN 16
+                              PIC X(40) TO STUDENT-NAME-IN-WS.
+           05  VALUE "Program of study: "  LINE 24 COLUMN 16.
+           05  PROGRAM-OF-STUDY-INPUT      LINE 25 COLUMN 16
+                              PIC X(5) TO PROGRAM-OF-STUDY-IN-WS.
+
+       01  COURSE-DATA-INPUT-SCREEN.
+           05  VALUE "Course code 1: "     LINE 27 COLUMN 16.
+           05  COURSE-CODE-1-INPUT         LINE 27 COLUMN 36
+                              PIC X(7) TO COURSE-CODE-1-IN-WS.
+           05  VALUE "Course average 1: "  LINE 27 COLUMN 48.
+           05  COURSE-AVERAGE-1-INPUT      LINE 27 COLUMN 68
+                              PIC 9(3) TO COURSE-AVERAGE-1-IN-WS.
+           05  VALUE "Course code 2: "     LINE 28 COLUMN 16.
+           05  COURSE-CODE-2-INPUT         LINE 28 COLUMN 36
+                              PIC X(7) TO COURSE-CODE-2-IN-WS.
+           05  VALUE "Course average 2: "  LINE 28 COLUMN 48.
+           05  COURSE-AVERAGE-2-INPUT      LINE 28 COLUMN 68
+                              PIC 9(3) TO COURSE-AVERAGE-2-IN-WS.
+           05  VALUE "Course code 3: "     LINE 29 COLUMN 16.
+           05  COURSE-CODE-3-INPUT         LINE 29 COLUMN 36
+                              PIC X(7) TO COURSE-CODE-3-IN-WS.
+           05  VALUE "Course average 3: "  LINE 29 COLUMN 48.
+           05  COURSE-AVERAGE-3-INPUT      LINE 29 COLUMN 68
+                              PIC 9(3) TO COURSE-AVERAGE-3-IN-WS.
+           05  VALUE "Course code 4: "     LINE 30 COLUMN 16.
+           05  COURSE-CODE-4-INPUT         LINE 30 COLUMN 36
+                              PIC X(7) TO COURSE-CODE-4-IN-WS.
+           05  VALUE "Course average 4: "  LINE 30 COLUMN 48.
+           05  COURSE-AVERAGE-4-INPUT      LINE 30 COLUMN 68
+                              PIC 9(3) TO COURSE-AVERAGE-4-IN-WS.
+           05  VALUE "Course code 5: "     LINE 31 COLUMN 16.
+           05  COURSE-CODE-5-INPUT         LINE 31 COLUMN 36
+                              PIC X(7) TO COURSE-CODE-5-IN-WS.
+           05  VALUE "Course average 5: "  LINE 31 COLUMN 48.
+           05  COURSE-AVERAGE-5-INPUT      LINE 31 COLUMN 68
+                              PIC 9(3) TO COURSE-AVERAGE-5-IN-WS.
+      *Inquiry-only display of a student's full record - no ACCEPT,
+      *so 305-REWRITE-STUD-DATA is never touched by this path
+       01  INQUIRY-DISPLAY-SCREEN.
+           05  VALUE "Student Number: "    LINE 15 COLUMN 16.
+           05  INQ-STUD-NUM-OUT            LINE 15 COLUMN 34
+                              PIC 9(6) FROM STUDENT-NUMBER-WS.
+           05  VALUE "Name: "              LINE 16 COLUMN 16.
+           05  INQ-NAME-OUT                LINE 16 COLUMN 34
+                              PIC X(40) FROM STUDENT-NAME-WS.
+           05  VALUE "Program: "           LINE 17 COLUMN 16.
+           05  INQ-PROGRAM-OUT             LINE 17 COLUMN 34
+                              PIC X(5) FROM PROGRAM-OF-STUDY-WS.
+           05  VALUE "Tuition owed: "      LINE 18 COLUMN 16.
+           05  INQ-TUITION-OUT             LINE 18 COLUMN 34
+                              PIC 9(4)V99 FROM TUITION-OWNED-WS.
+           05  VALUE "Status: "            LINE 19 COLUMN 16.
+           05  INQ-STATUS-OUT              LINE 19 COLUMN 34
+                              PIC X(1) FROM STUDENT-STATUS-WS.
+           05  VALUE "Enrolled: "          LINE 19 COLUMN 40.
+           05  INQ-ENROLL-OUT              LINE 19 COLUMN 52
+                              PIC X(8) FROM ENROLLMENT-DATE-WS.
+           05  VALUE "Course 1: "          LINE 21 COLUMN 16.
+           05  INQ-COURSE-1-CODE           LINE 21 COLUMN 32
+                              PIC X(7) FROM COURSE-CODE-1-WS.
+           05  INQ-COURSE-1-AVG            LINE 21 COLUMN 44
+                              PIC 9(3) FROM COURSE-AVERAGE-1-WS.
+           05  VALUE "Course 2: "          LINE 22 COLUMN 16.
+           05  INQ-COURSE-2-CODE           LINE 22 COLUMN 32
+                              PIC X(7) FROM COURSE-CODE-2-WS.
+           05  INQ-COURSE-2-AVG            LINE 22 COLUMN 44
+                              PIC 9(3) FROM COURSE-AVERAGE-2-WS.
+           05  VALUE "Course 3: "          LINE 23 COLUMN 16.
+           05  INQ-COURSE-3-CODE           LINE 23 COLUMN 32
+                              PIC X(7) FROM COURSE-CODE-3-WS.
+           05  INQ-COURSE-3-AVG            LINE 23 COLUMN 44
+                              PIC 9(3) FROM COURSE-AVERAGE-3-WS.
+           05  VALUE "Course 4: "          LINE 24 COLUMN 16.
+           05  INQ-COURSE-4-CODE           LINE 24 COLUMN 32
+                              PIC X(7) FROM COURSE-CODE-4-WS.
+           05  INQ-COURSE-4-AVG            LINE 24 COLUMN 44
+                              PIC 9(3) FROM COURSE-AVERAGE-4-WS.
+           05  VALUE "Course 5: "          LINE 25 COLUMN 16.
+           05  INQ-COURSE-5-CODE           LINE 25 COLUMN 32
+                              PIC X(7) FROM COURSE-CODE-5-WS.
+           05  INQ-COURSE-5-AVG            LINE 25 COLUMN 44
+                              PIC 9(3) FROM COURSE-AVERAGE-5-WS.
+
       *Display error message
        01  DISPLAY-ERROR-SCREEN.
            05  VALUE "Invalid input"        LINE 20 COLUMN 16.
         
       *Operation success message
        01 UPDATE-SUCCESS-SCREEN.
-           05  VALUE "Successfully updated" LINE 21 COLUMN 16.    
+           05  VALUE "Successfully updated" LINE 21 COLUMN 16.
+
+       01 ADD-SUCCESS-SCREEN.
+           05  VALUE "Student record added" LINE 21 COLUMN 16.
+
+       01 DUPLICATE-STUD-SCREEN.
+           05  VALUE "Student number already exists"
+                                            LINE 19 COLUMN 16.
+
+       01 DELETE-SUCCESS-SCREEN.
+           05  VALUE "Student record deleted" LINE 21 COLUMN 16.
 
 
        
@@ -128,56 +270,187 @@
 
       *Initialize the student file
        200-INIT-UPDATE-STUD-FILE.
+           PERFORM 310-GET-OPERATOR-ID.
            PERFORM 300-OPEN-STUD-FILE.
-           PERFORM 301-READ-FILE-IN.
            PERFORM 302-READ-USER-CHOICE.
 
-      *Update the student file 
+      *Update the student file
        201-CREATE-UPDATE-STUD-FILE.
-           PERFORM 303-ACCEPT-STUD-DATA-ENTRY.
-           PERFORM 304-UPDATE-STUD-DATA.
-           PERFORM 305-REWRITE-STUD-DATA.
+           EVALUATE CHOICE
+               WHEN "Y"
+                   PERFORM 303-ACCEPT-STUD-DATA-ENTRY
+                   PERFORM 304-UPDATE-STUD-DATA
+                   PERFORM 305-REWRITE-STUD-DATA
+               WHEN "A"
+                   PERFORM 306-ACCEPT-NEW-STUD-ENTRY
+                   PERFORM 307-ADD-STUD-RECORD
+               WHEN "D"
+                   PERFORM 308-ACCEPT-DELETE-STUD-NUM
+                   PERFORM 309-DELETE-STUD-RECORD
+               WHEN "I"
+                   PERFORM 312-ACCEPT-INQUIRY-STUD-NUM
+                   PERFORM 313-INQUIRE-STUD-RECORD
+           END-EVALUATE.
            PERFORM 302-READ-USER-CHOICE.
          
-      *Close all the files 
+      *Close all the files
        202-TERMINATE-UPDATE-STUD-FILE.
-           CLOSE STUDENT-FILE.
-        
-      *Open the student file 
+           CLOSE STUDENT-FILE
+                 TRANS-HISTORY-FILE.
+
+      *Open the student file
        300-OPEN-STUD-FILE.
            OPEN I-O STUDENT-FILE.
+           OPEN EXTEND TRANS-HISTORY-FILE.
 
-    
-       301-READ-FILE-IN.
-           READ STUDENT-FILE 
-               RECORD KEY IS STUDENT-NUMBER.
-
-          
-      *Display prompt for the user input  
+      *Display prompt for the user input
        302-READ-USER-CHOICE.
            DISPLAY STUD-INFO-ENTRY-SCREEN.
            ACCEPT  STUD-INFO-ENTRY-SCREEN.
-           IF CHOICE = "Y" DISPLAY STUD-NUM-INPUT-SCREEN.        
+           IF CHOICE = "Y" OR "A" OR "D" OR "I"
+               DISPLAY STUD-NUM-INPUT-SCREEN
+           END-IF.
              
       *Accept data from user input
        303-ACCEPT-STUD-DATA-ENTRY.
-           DISPLAY STUD-NUM-INPUT-SCREEN.  
-           ACCEPT  STUD-NUM-INPUT-SCREEN.  
+           DISPLAY STUD-NUM-INPUT-SCREEN.
+           ACCEPT  STUD-NUM-INPUT-SCREEN.
            DISPLAY TUIT-OWNED-INPUT-SCREEN.
            ACCEPT  TUIT-OWNED-INPUT-SCREEN.
+           DISPLAY NAME-PROGRAM-INPUT-SCREEN.
+           ACCEPT  NAME-PROGRAM-INPUT-SCREEN.
+           DISPLAY COURSE-DATA-INPUT-SCREEN.
+           ACCEPT  COURSE-DATA-INPUT-SCREEN.
 
        304-UPDATE-STUD-DATA.
            MOVE STUD-NUM-IN-WS TO STUDENT-NUMBER.
-           READ STUDENT-FILE 
-           RECORD KEY IS STUDENT-NUMBER.
-           MOVE TUIT-OWNED-IN-WS TO TUITION-OWNED-WS.
-         
+           READ STUDENT-FILE
+               RECORD KEY IS STUDENT-NUMBER
+               INVALID KEY MOVE "N" TO FOUND-FLAG
+               NOT INVALID KEY MOVE "Y" TO FOUND-FLAG
+           END-READ.
+           IF FOUND-FLAG = "N"
+               DISPLAY REC-NOT-FOUND-SCREEN
+           ELSE
+               MOVE STUDENT-RECORD TO STUDENT-RECORD-IN
+               MOVE TUITION-OWNED-WS       TO OLD-TUITION-WS
+               MOVE TUIT-OWNED-IN-WS       TO TUITION-OWNED-WS
+               MOVE STUDENT-NAME-IN-WS     TO STUDENT-NAME-WS
+               MOVE PROGRAM-OF-STUDY-IN-WS TO PROGRAM-OF-STUDY-WS
+               MOVE COURSE-CODE-1-IN-WS    TO COURSE-CODE-1-WS
+               MOVE COURSE-AVERAGE-1-IN-WS TO COURSE-AVERAGE-1-WS
+               MOVE COURSE-CODE-2-IN-WS    TO COURSE-CODE-2-WS
+               MOVE COURSE-AVERAGE-2-IN-WS TO COURSE-AVERAGE-2-WS
+               MOVE COURSE-CODE-3-IN-WS    TO COURSE-CODE-3-WS
+               MOVE COURSE-AVERAGE-3-IN-WS TO COURSE-AVERAGE-3-WS
+               MOVE COURSE-CODE-4-IN-WS    TO COURSE-CODE-4-WS
+               MOVE COURSE-AVERAGE-4-IN-WS TO COURSE-AVERAGE-4-WS
+               MOVE COURSE-CODE-5-IN-WS    TO COURSE-CODE-5-WS
+               MOVE COURSE-AVERAGE-5-IN-WS TO COURSE-AVERAGE-5-WS
+           END-IF.
+
        305-REWRITE-STUD-DATA.
-           DISPLAY STUDENT-RECORD.
-           MOVE STUDENT-RECORD-IN TO STUDENT-RECORD.
-           REWRITE STUDENT-RECORD FROM STUDENT-RECORD-IN.
-           DISPLAY STUDENT-RECORD.
-           
+           IF FOUND-FLAG = "Y"
+               DISPLAY STUDENT-RECORD
+               MOVE STUDENT-RECORD-IN TO STUDENT-RECORD
+               REWRITE STUDENT-RECORD FROM STUDENT-RECORD-IN
+               PERFORM 311-LOG-TUITION-CHANGE
+               DISPLAY STUDENT-RECORD
+               DISPLAY UPDATE-SUCCESS-SCREEN
+           END-IF.
+
+      *Accept data for a brand-new student record
+       306-ACCEPT-NEW-STUD-ENTRY.
+           DISPLAY STUD-NUM-INPUT-SCREEN.
+           ACCEPT  STUD-NUM-INPUT-SCREEN.
+           DISPLAY TUIT-OWNED-INPUT-SCREEN.
+           ACCEPT  TUIT-OWNED-INPUT-SCREEN.
+           DISPLAY NAME-PROGRAM-INPUT-SCREEN.
+           ACCEPT  NAME-PROGRAM-INPUT-SCREEN.
+           DISPLAY COURSE-DATA-INPUT-SCREEN.
+           ACCEPT  COURSE-DATA-INPUT-SCREEN.
+
+      *Write a new student record for a newly-admitted student
+       307-ADD-STUD-RECORD.
+           MOVE STUD-NUM-IN-WS         TO STUDENT-NUMBER-WS.
+           MOVE TUIT-OWNED-IN-WS       TO TUITION-OWNED-WS.
+           MOVE STUDENT-NAME-IN-WS     TO STUDENT-NAME-WS.
+           MOVE PROGRAM-OF-STUDY-IN-WS TO PROGRAM-OF-STUDY-WS.
+           MOVE COURSE-CODE-1-IN-WS    TO COURSE-CODE-1-WS.
+           MOVE COURSE-AVERAGE-1-IN-WS TO COURSE-AVERAGE-1-WS.
+           MOVE COURSE-CODE-2-IN-WS    TO COURSE-CODE-2-WS.
+           MOVE COURSE-AVERAGE-2-IN-WS TO COURSE-AVERAGE-2-WS.
+           MOVE COURSE-CODE-3-IN-WS    TO COURSE-CODE-3-WS.
+           MOVE COURSE-AVERAGE-3-IN-WS TO COURSE-AVERAGE-3-WS.
+           MOVE COURSE-CODE-4-IN-WS    TO COURSE-CODE-4-WS.
+           MOVE COURSE-AVERAGE-4-IN-WS TO COURSE-AVERAGE-4-WS.
+           MOVE COURSE-CODE-5-IN-WS    TO COURSE-CODE-5-WS.
+           MOVE COURSE-AVERAGE-5-IN-WS TO COURSE-AVERAGE-5-WS.
+           MOVE "A"                    TO STUDENT-STATUS-WS.
+           ACCEPT ENROLLMENT-DATE-WS FROM DATE YYYYMMDD.
+           WRITE STUDENT-RECORD FROM STUDENT-RECORD-IN
+               INVALID KEY DISPLAY DUPLICATE-STUD-SCREEN
+               NOT INVALID KEY DISPLAY ADD-SUCCESS-SCREEN
+           END-WRITE.
+
+      *Accept the student number of the record to delete
+       308-ACCEPT-DELETE-STUD-NUM.
+           DISPLAY STUD-NUM-INPUT-SCREEN.
+           ACCEPT  STUD-NUM-INPUT-SCREEN.
+
+      *Delete the record of a withdrawn student
+       309-DELETE-STUD-RECORD.
+           MOVE STUD-NUM-IN-WS TO STUDENT-NUMBER.
+           READ STUDENT-FILE
+               RECORD KEY IS STUDENT-NUMBER
+               INVALID KEY MOVE "N" TO FOUND-FLAG
+               NOT INVALID KEY MOVE "Y" TO FOUND-FLAG
+           END-READ.
+           IF FOUND-FLAG = "N"
+               DISPLAY REC-NOT-FOUND-SCREEN
+           ELSE
+               DELETE STUDENT-FILE RECORD
+               DISPLAY DELETE-SUCCESS-SCREEN
+           END-IF.
+
+      *Accept the student number to look up for inquiry
+       312-ACCEPT-INQUIRY-STUD-NUM.
+           DISPLAY STUD-NUM-INPUT-SCREEN.
+           ACCEPT  STUD-NUM-INPUT-SCREEN.
+
+      *Look up and display a student's full record, read-only - this
+      *path never performs 305-REWRITE-STUD-DATA
+       313-INQUIRE-STUD-RECORD.
+           MOVE STUD-NUM-IN-WS TO STUDENT-NUMBER.
+           READ STUDENT-FILE
+               RECORD KEY IS STUDENT-NUMBER
+               INVALID KEY MOVE "N" TO FOUND-FLAG
+               NOT INVALID KEY MOVE "Y" TO FOUND-FLAG
+           END-READ.
+           IF FOUND-FLAG = "N"
+               DISPLAY REC-NOT-FOUND-SCREEN
+           ELSE
+               MOVE STUDENT-RECORD TO STUDENT-RECORD-IN
+               DISPLAY INQUIRY-DISPLAY-SCREEN
+           END-IF.
+
+      *Ask which operator/terminal is running this session, recorded
+      *on every tuition-change history record written during it
+       310-GET-OPERATOR-ID.
+           DISPLAY OPERATOR-ID-SCREEN.
+           ACCEPT  OPERATOR-ID-SCREEN.
+
+      *Append an audit record of a tuition change to STUHIST.TXT
+       311-LOG-TUITION-CHANGE.
+           ACCEPT TS-DATE-WS FROM DATE YYYYMMDD.
+           ACCEPT TS-TIME-WS FROM TIME.
+           MOVE STUDENT-NUMBER     TO HIST-STUD-NUM-OUT.
+           MOVE OLD-TUITION-WS     TO HIST-OLD-TUITION-OUT.
+           MOVE TUITION-OWNED-WS   TO HIST-NEW-TUITION-OUT.
+           MOVE OPERATOR-ID-WS     TO HIST-OPERATOR-OUT.
+           MOVE TIMESTAMP-WS       TO HIST-TIMESTAMP-OUT.
+           WRITE TRANS-HISTORY-RECORD-OUT.
+
        END PROGRAM UPDATE-STUD-FILE.
 
 
