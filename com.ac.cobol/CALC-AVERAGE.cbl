@@ -1,36 +1,53 @@
       *========================================================
       *COURSE:CST8283 BUSINESS PROGRAMMING
       *PROFESSOR:MEL SANSCHAGRIN
-      *GROUP MEMBERS: WEI YU, WEIXIN WANG, ZIYIN YAN, CHUN XIA LI, 
-      *DING SUN, JINGSHAN GUAN                                         
+      *GROUP MEMBERS: WEI YU, WEIXIN WANG, ZIYIN YAN, CHUN XIA LI,
+      *DING SUN, JINGSHAN GUAN
       *DESCRIPTION:
       *THIS PROGRAM CALCULATES STUDENT GRADE AVARAGE
-      *===============================================================  
-                                                                        
+      *WEIGHTED BY PER-COURSE CREDIT HOURS (COURSE-WEIGHT-1 THRU -5)
+      *===============================================================
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALC-AVERAGE.
        AUTHOR.WEI YU.
        DATE-WRITTEN. 03-DEC-2020.
        DATE-COMPILED. 03-DEC-2020.
-       
+
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 TOTAL-WEIGHT-WS     PIC 9(2)    VALUE ZERO.
+
        LINKAGE SECTION.
        01 COURSE-AVG-1    PIC 9(3).
        01 COURSE-AVG-2    PIC 9(3).
        01 COURSE-AVG-3    PIC 9(3).
        01 COURSE-AVG-4    PIC 9(3).
        01 COURSE-AVG-5    PIC 9(3).
+       01 COURSE-WEIGHT-1 PIC 9(1).
+       01 COURSE-WEIGHT-2 PIC 9(1).
+       01 COURSE-WEIGHT-3 PIC 9(1).
+       01 COURSE-WEIGHT-4 PIC 9(1).
+       01 COURSE-WEIGHT-5 PIC 9(1).
        01 STUD-AVG-WS  PIC 9(3).
-       01 TOTAL-GRADE-WS      PIC 9(3)    VALUE ZERO.
-       
-       
+       01 TOTAL-GRADE-WS      PIC 9(5)    VALUE ZERO.
+
+
        PROCEDURE DIVISION
            USING COURSE-AVG-1 COURSE-AVG-2 COURSE-AVG-3
-                   COURSE-AVG-4 COURSE-AVG-5 STUD-AVG-WS
-                   TOTAL-GRADE-WS.
-                   
-           ADD COURSE-AVG-1 COURSE-AVG-2 COURSE-AVG-3 COURSE-AVG-4
-                 COURSE-AVG-5 GIVING TOTAL-GRADE-WS.
-           COMPUTE STUD-AVG-WS ROUNDED = TOTAL-GRADE-WS/5.
-           
-           
\ No newline at end of file
+                   COURSE-AVG-4 COURSE-AVG-5
+                   COURSE-WEIGHT-1 COURSE-WEIGHT-2 COURSE-WEIGHT-3
+                   COURSE-WEIGHT-4 COURSE-WEIGHT-5
+                   STUD-AVG-WS TOTAL-GRADE-WS.
+
+           COMPUTE TOTAL-GRADE-WS = (COURSE-AVG-1 * COURSE-WEIGHT-1)
+               + (COURSE-AVG-2 * COURSE-WEIGHT-2)
+               + (COURSE-AVG-3 * COURSE-WEIGHT-3)
+               + (COURSE-AVG-4 * COURSE-WEIGHT-4)
+               + (COURSE-AVG-5 * COURSE-WEIGHT-5).
+           COMPUTE TOTAL-WEIGHT-WS = COURSE-WEIGHT-1 + COURSE-WEIGHT-2
+               + COURSE-WEIGHT-3 + COURSE-WEIGHT-4 + COURSE-WEIGHT-5.
+           COMPUTE STUD-AVG-WS ROUNDED =
+               TOTAL-GRADE-WS / TOTAL-WEIGHT-WS.
+
+
