@@ -1,3 +1,14 @@
+      *==============================================================
+      *RETIRED - DO NOT COMPILE OR RUN.
+      *This is a duplicate, superseded PROGRAM-ID INDEX_CONVERSION.
+      *It converts STUFILE.txt -> STUFILE_1.txt, a different pair of
+      *file names than every other program in this system actually
+      *reads/writes (STUFILE3.TXT -> STUFILE_IN.TXT, see
+      *com.ac.cobol/Program1.cbl and com.ac.cobol/jcl/CONVERT.JCL).
+      *com.ac.cobol/Program1.cbl (capital P) is the production
+      *conversion step; this file is kept only for history and is not
+      *part of the build.
+      *==============================================================
 IDENTIFICATION DIVISION.
         PROGRAM-ID. INDEX_CONVERSION.
         AUTHOR. WEI YU .
