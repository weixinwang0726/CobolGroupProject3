@@ -0,0 +1,225 @@
+      *==============================================================
+      *COURSE:CST8283 BUSINESS PROGRAMMING
+      *DESCRIPTION:
+      *THIS PROGRAM READS THE STUDENT FILE (STUFILE.TXT) AND THE
+      *PROGRAM-OF-STUDY TABLE (PROGRAM.TXT), SORTS THE STUDENTS BY
+      *PROGRAM-OF-STUDY/NAME, AND PRODUCES A CLASS ROSTER WITH A
+      *PAGE BREAK AND HEADING FOR EACH PROGRAM, SO ADVISORS CAN PULL
+      *JUST THEIR OWN PROGRAM'S STUDENTS.
+      *==============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLASS-ROSTER.
+       DATE-WRITTEN. 08-AUG-2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE-IN
+               ASSIGN TO "D:\COBOL\STUFILE.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PROGRAM-FILE-IN
+               ASSIGN TO "D:\COBOL\PROGRAM.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE
+               ASSIGN TO "SORTWK2".
+
+           SELECT CLASS-ROSTER-REPORT
+               ASSIGN TO "D:\COBOL\ROSTER.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE-IN.
+       01  STUDENT-RECORD.
+           05  STUDENT-NUMBER      PIC 9(6).
+           05  TUITION-OWNED       PIC 9(4)V99.
+           05  STUDENT-NAME        PIC X(40).
+           05  PROGRAM-OF-STUDY    PIC X(5).
+           05  COURSE-CODE-1       PIC X(7).
+           05  COURSE-AVERAGE-1    PIC 9(3).
+           05  COURSE-CODE-2       PIC X(7).
+           05  COURSE-AVERAGE-2    PIC 9(3).
+           05  COURSE-CODE-3       PIC X(7).
+           05  COURSE-AVERAGE-3    PIC 9(3).
+           05  COURSE-CODE-4       PIC X(7).
+           05  COURSE-AVERAGE-4    PIC 9(3).
+           05  COURSE-CODE-5       PIC X(7).
+           05  COURSE-AVERAGE-5    PIC 9(3).
+           05  STUDENT-STATUS      PIC X(1).
+           05  ENROLLMENT-DATE     PIC X(8).
+
+       FD  PROGRAM-FILE-IN.
+       01  PROGRAM-RECORD.
+           05  PROGRAM-CODE        PIC X(5).
+           05  PROGRAM-NAME        PIC X(20).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD-WS.
+           05  SORT-PROGRAM-OF-STUDY-WS PIC X(5).
+           05  SORT-STUD-NAME-WS        PIC X(40).
+           05  SORT-STUD-NUM-WS         PIC 9(6).
+           05  SORT-STATUS-WS           PIC X(1).
+
+       FD  CLASS-ROSTER-REPORT.
+       01  ROSTER-REPORT-RECORD-OUT     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *PROGRAM TABLE
+       COPY "PRG-TBL-STRUCTURE.CBL".
+
+      *REPORT PROGRAM HEADING - rewritten for each program-of-study
+      *control break
+       01  PROGRAM-HEADING-LINE-WS.
+           05  FILLER               PIC X(9)  VALUE "PROGRAM: ".
+           05  HDG-PROGRAM-NAME-WS  PIC X(20).
+
+      *REPORT COLUMN HEADING
+       01  COLUMN-HEADER-WS.
+           05  FILLER  PIC X(15) VALUE "STUDENT NUMBER".
+           05  FILLER  PIC X(3)  VALUE SPACES.
+           05  FILLER  PIC X(10) VALUE "NAME".
+           05  FILLER  PIC X(30) VALUE SPACES.
+           05  FILLER  PIC X(6)  VALUE "STATUS".
+
+      *REPORT DETAIL LINE
+       01  DETAIL-LINE-WS.
+           05  DETAIL-STUD-NUM-OUT-WS   PIC 9(6).
+           05  FILLER                   PIC X(9)  VALUE SPACES.
+           05  DETAIL-STUD-NAME-OUT-WS  PIC X(40).
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  DETAIL-STATUS-OUT-WS     PIC X(1).
+
+       01  AUDIT-TRAILERS-WS.
+           05  FILLER                   PIC X(6)  VALUE "READ: ".
+           05  RECORDS-IN-COUNTER-WS    PIC 9(6).
+           05  FILLER                   PIC X(10) VALUE " WRITTEN: ".
+           05  RECORDS-OUT-COUNTER-WS   PIC 9(6).
+
+       01  FLAGS-WORKING-FIELDS.
+           05  EOF-FLAG                 PIC X(3)    VALUE "NO ".
+           05  EOF-TBL-FLAG             PIC X(3)    VALUE "NO ".
+           05  EOF-SORT-FLAG            PIC X(3)    VALUE "NO ".
+           05  FIRST-PROGRAM-FLAG       PIC X(3)    VALUE "YES".
+           05  TBL-SUB                  PIC 9(3)    VALUE 1.
+           05  PREV-PROGRAM-OF-STUDY-WS PIC X(5)    VALUE SPACES.
+           05  HDG-PROGRAM-CODE-WS      PIC X(5)    VALUE SPACES.
+           05  SCRATCH-PROGRAM-REC-WS   PIC X(25)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *PRODUCE THE CLASS ROSTER, GROUPED/SORTED BY PROGRAM-OF-STUDY
+       100-CREATE-CLASS-ROSTER.
+           PERFORM 201-INITIATE-ROSTER.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-PROGRAM-OF-STUDY-WS
+               ON ASCENDING KEY SORT-STUD-NAME-WS
+               INPUT PROCEDURE IS 301-LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS 302-WRITE-ROSTER-FROM-SORT.
+           PERFORM 203-TERMINATE-ROSTER.
+           STOP RUN.
+
+       201-INITIATE-ROSTER.
+           PERFORM 304-OPEN-PROGRAM-FILE.
+           PERFORM 303-PRODUCE-PROGRAM-TBL
+                   VARYING TBL-SUB FROM 1 BY 1
+                   UNTIL TBL-SUB > 100 OR EOF-TBL-FLAG = "YES".
+      *A table with exactly 100 entries never gets a read that
+      *proves EOF above - one more confirming read (into a scratch
+      *area, never into the table) is needed before the overflow
+      *warning can be trusted
+           IF EOF-TBL-FLAG NOT = "YES"
+               READ PROGRAM-FILE-IN INTO SCRATCH-PROGRAM-REC-WS
+                   AT END MOVE "YES" TO EOF-TBL-FLAG
+               END-READ
+           END-IF.
+           IF EOF-TBL-FLAG NOT = "YES"
+               DISPLAY "WARNING: PROGRAM.TXT HAS MORE THAN 100 ENTR"
+                   "IES - SOME PROGRAMS OF STUDY WERE NOT LOADED"
+           END-IF.
+           CLOSE PROGRAM-FILE-IN.
+           OPEN OUTPUT CLASS-ROSTER-REPORT.
+
+       203-TERMINATE-ROSTER.
+           PERFORM 307-DISPLAY-RECORD-COUNTERS.
+           CLOSE CLASS-ROSTER-REPORT.
+           DISPLAY "GENERATED CLASS ROSTER SUCCESSFULLY".
+
+       304-OPEN-PROGRAM-FILE.
+           OPEN INPUT PROGRAM-FILE-IN.
+
+       303-PRODUCE-PROGRAM-TBL.
+           READ PROGRAM-FILE-IN INTO PROGRAM-TBL-RTN(TBL-SUB)
+                  AT END MOVE "YES" TO EOF-TBL-FLAG.
+
+      *SORT input procedure: feed every student to the sort
+       301-LOAD-SORT-FILE.
+           OPEN INPUT STUDENT-FILE-IN.
+           PERFORM 306-READ-STUDENT-RECORD.
+           PERFORM UNTIL EOF-FLAG = "YES"
+               MOVE PROGRAM-OF-STUDY TO SORT-PROGRAM-OF-STUDY-WS
+               MOVE STUDENT-NAME     TO SORT-STUD-NAME-WS
+               MOVE STUDENT-NUMBER   TO SORT-STUD-NUM-WS
+               MOVE STUDENT-STATUS   TO SORT-STATUS-WS
+               RELEASE SORT-RECORD-WS
+               PERFORM 306-READ-STUDENT-RECORD
+           END-PERFORM.
+           CLOSE STUDENT-FILE-IN.
+
+       306-READ-STUDENT-RECORD.
+           READ STUDENT-FILE-IN
+               AT END MOVE "YES" TO EOF-FLAG
+               NOT AT END ADD 1 TO RECORDS-IN-COUNTER-WS
+           END-READ.
+
+      *SORT output procedure: write a heading whenever PROGRAM-OF-STUDY
+      *changes, then the roster lines for that program
+       302-WRITE-ROSTER-FROM-SORT.
+           PERFORM 308-RETURN-SORT-RECORD.
+           PERFORM UNTIL EOF-SORT-FLAG = "YES"
+               IF FIRST-PROGRAM-FLAG = "YES" OR
+                   SORT-PROGRAM-OF-STUDY-WS
+                       NOT = PREV-PROGRAM-OF-STUDY-WS
+                   PERFORM 311-WRITE-PROGRAM-HEADING
+                   MOVE "NO " TO FIRST-PROGRAM-FLAG
+                   MOVE SORT-PROGRAM-OF-STUDY-WS
+                       TO PREV-PROGRAM-OF-STUDY-WS
+               END-IF
+               PERFORM 309-WRITE-DETAIL-LINE
+               PERFORM 308-RETURN-SORT-RECORD
+           END-PERFORM.
+
+       308-RETURN-SORT-RECORD.
+           RETURN SORT-WORK-FILE
+               AT END MOVE "YES" TO EOF-SORT-FLAG
+           END-RETURN.
+
+      *Print a page break and heading for a new program-of-study group
+       311-WRITE-PROGRAM-HEADING.
+           MOVE SORT-PROGRAM-OF-STUDY-WS TO HDG-PROGRAM-CODE-WS.
+           MOVE SPACES TO HDG-PROGRAM-NAME-WS.
+           PERFORM 402-LOOKUP-PROGRAM-NAME
+               VARYING TBL-SUB FROM 1 BY 1 UNTIL TBL-SUB > 100.
+           WRITE ROSTER-REPORT-RECORD-OUT FROM PROGRAM-HEADING-LINE-WS
+               AFTER ADVANCING PAGE.
+           WRITE ROSTER-REPORT-RECORD-OUT FROM COLUMN-HEADER-WS
+               AFTER ADVANCING 1 LINES.
+
+       402-LOOKUP-PROGRAM-NAME.
+           IF HDG-PROGRAM-CODE-WS = PROGRAM-CODE-TBL-WS(TBL-SUB)
+               MOVE PROGRAM-NAME-TBL-WS(TBL-SUB) TO HDG-PROGRAM-NAME-WS
+           END-IF.
+
+       309-WRITE-DETAIL-LINE.
+           MOVE SORT-STUD-NUM-WS  TO DETAIL-STUD-NUM-OUT-WS.
+           MOVE SORT-STUD-NAME-WS TO DETAIL-STUD-NAME-OUT-WS.
+           MOVE SORT-STATUS-WS    TO DETAIL-STATUS-OUT-WS.
+           WRITE ROSTER-REPORT-RECORD-OUT FROM DETAIL-LINE-WS
+               AFTER ADVANCING 1 LINES.
+           ADD 1 TO RECORDS-OUT-COUNTER-WS.
+
+       307-DISPLAY-RECORD-COUNTERS.
+           WRITE ROSTER-REPORT-RECORD-OUT FROM AUDIT-TRAILERS-WS
+               AFTER ADVANCING 2 LINES.
+
+       END PROGRAM CLASS-ROSTER.
