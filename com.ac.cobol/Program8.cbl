@@ -0,0 +1,271 @@
+      *==============================================================
+      *COURSE:CST8283 BUSINESS PROGRAMMING
+      *DESCRIPTION:
+      *THIS PROGRAM MAINTAINS THE PROGRAM-OF-STUDY TABLE (PROGRAM.TXT)
+      *-- ADD, CHANGE, AND DELETE PROGRAM-CODE/PROGRAM-NAME PAIRS --
+      *SO THE FILE CAN BE KEPT CURRENT WITHOUT HAND-EDITING IT OUTSIDE
+      *ANY COBOL PROGRAM. THE WHOLE TABLE IS LOADED INTO WORKING
+      *STORAGE, MAINTAINED THERE, AND REWRITTEN IN FULL WHEN THE
+      *OPERATOR IS DONE, SINCE PROGRAM.TXT IS A LINE SEQUENTIAL FILE
+      *WITH NO KEY TO RANDOM-ACCESS BY.
+      *==============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAM-TBL-MAINT.
+       DATE-WRITTEN. 08-AUG-2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROGRAM-FILE-IN
+               ASSIGN TO "D:\COBOL\PROGRAM.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROGRAM-FILE-IN.
+       01  PROGRAM-RECORD.
+           05  PROGRAM-CODE        PIC X(5).
+           05  PROGRAM-NAME        PIC X(20).
+
+       WORKING-STORAGE SECTION.
+      *PROGRAM TABLE
+       COPY "PRG-TBL-STRUCTURE.CBL".
+
+       01  FLAG-FIELDS.
+           05  EOF-TBL-FLAG            PIC X(3)    VALUE "NO ".
+           05  CHOICE                  PIC X(1)    VALUE SPACES.
+           05  PROGRAM-FOUND-FLAG      PIC X(3)    VALUE "NO ".
+
+       01  TABLE-FIELDS-WS.
+           05  TBL-SUB                 PIC 9(3)    VALUE 1.
+           05  TBL-COUNT-WS            PIC 9(3)    VALUE ZERO.
+           05  MATCHED-TBL-SUB-WS      PIC 9(3)    VALUE ZERO.
+           05  TABLE-OVERFLOW-WS       PIC X(3)    VALUE "NO ".
+
+       01  NEW-ENTRY-WS.
+           05  NEW-PROGRAM-CODE-WS     PIC X(5)    VALUE SPACES.
+           05  NEW-PROGRAM-NAME-WS     PIC X(20)   VALUE SPACES.
+
+      *Scratch area for the confirming 101st read in 300-LOAD-PROGRAM-
+      *TABLE - never loaded into the 100-entry table, just used to
+      *tell a table that is exactly full from one that has overflowed
+       01  SCRATCH-PROGRAM-RECORD-WS   PIC X(25)   VALUE SPACES.
+
+       SCREEN SECTION.
+      *Prompt the user to enter a maintenance transaction
+       01  PROGRAM-MAINT-SCREEN.
+           05  VALUE "Program-of-Study Table Maintenance"
+                                            LINE 5 COLUMN 16.
+           05  VALUE "Enter transaction (A/C/D/N)?"
+                                            LINE 8 COLUMN 16.
+           05  CHOICE-IN                   LINE 9 COLUMN 16
+                                          PIC X(1) TO CHOICE.
+
+       01  PROGRAM-CODE-INPUT-SCREEN.
+           05  VALUE "Program code: "      LINE 12 COLUMN 16.
+           05  PROGRAM-CODE-INPUT          LINE 12 COLUMN 32
+                              PIC X(5) TO NEW-PROGRAM-CODE-WS.
+
+       01  PROGRAM-NAME-INPUT-SCREEN.
+           05  VALUE "Program name: "      LINE 13 COLUMN 16.
+           05  PROGRAM-NAME-INPUT          LINE 13 COLUMN 32
+                              PIC X(20) TO NEW-PROGRAM-NAME-WS.
+
+       01  DUPLICATE-CODE-SCREEN.
+           05  VALUE "Duplicate program code - not added"
+                                            LINE 19 COLUMN 16.
+
+       01  CODE-NOT-FOUND-SCREEN.
+           05  VALUE "Program code not found"
+                                            LINE 19 COLUMN 16.
+
+       01  TABLE-FULL-SCREEN.
+           05  VALUE "Program table is full - not added"
+                                            LINE 19 COLUMN 16.
+
+       01  TABLE-OVERFLOW-SCREEN.
+           05  VALUE "PROGRAM.TXT has more than 100 entries - table"
+                                            LINE 19 COLUMN 16.
+           05  VALUE "loaded with the first 100 only. Adds and the"
+                                            LINE 20 COLUMN 16.
+           05  VALUE "final rewrite are blocked to avoid data loss."
+                                            LINE 21 COLUMN 16.
+
+       01  MAINT-SUCCESS-SCREEN.
+           05  VALUE "Transaction completed"
+                                            LINE 19 COLUMN 16.
+
+       PROCEDURE DIVISION.
+      *MAINTAIN THE PROGRAM-OF-STUDY TABLE
+       100-MAINTAIN-PROGRAM-TABLE.
+           PERFORM 200-INIT-MAINTENANCE.
+           PERFORM 201-PROCESS-TRANSACTION UNTIL CHOICE = "N".
+           PERFORM 202-TERMINATE-MAINTENANCE.
+           STOP RUN.
+
+       200-INIT-MAINTENANCE.
+           PERFORM 300-LOAD-PROGRAM-TABLE.
+           PERFORM 301-READ-USER-CHOICE.
+
+       201-PROCESS-TRANSACTION.
+           EVALUATE CHOICE
+               WHEN "A"
+                   PERFORM 302-ACCEPT-NEW-PROGRAM-ENTRY
+                   PERFORM 303-ADD-PROGRAM-ENTRY
+               WHEN "C"
+                   PERFORM 304-ACCEPT-CHANGE-PROGRAM-ENTRY
+                   PERFORM 305-CHANGE-PROGRAM-ENTRY
+               WHEN "D"
+                   PERFORM 306-ACCEPT-DELETE-PROGRAM-CODE
+                   PERFORM 307-DELETE-PROGRAM-ENTRY
+           END-EVALUATE.
+           PERFORM 301-READ-USER-CHOICE.
+
+       202-TERMINATE-MAINTENANCE.
+           PERFORM 308-REWRITE-PROGRAM-FILE.
+           DISPLAY "PROGRAM TABLE MAINTENANCE COMPLETE".
+
+      *Load the existing program-of-study table into working storage.
+      *If PROGRAM.TXT already has more than 100 entries, set TABLE-
+      *OVERFLOW-WS so 303-ADD-PROGRAM-ENTRY and 308-REWRITE-PROGRAM-
+      *FILE both refuse to run - rewriting only the 100 loaded entries
+      *would otherwise permanently drop everything past #100. The loop
+      *itself only proves EOF once it has tried to read past entry
+      *100, so a table with exactly 100 entries takes one more
+      *confirming read (into a scratch area, never into the table)
+      *before overflow can be decided - otherwise a table that is
+      *exactly full is indistinguishable from one that has overflowed.
+       300-LOAD-PROGRAM-TABLE.
+           OPEN INPUT PROGRAM-FILE-IN.
+           PERFORM VARYING TBL-SUB FROM 1 BY 1
+                   UNTIL TBL-SUB > 100 OR EOF-TBL-FLAG = "YES"
+               READ PROGRAM-FILE-IN INTO PROGRAM-TBL-RTN(TBL-SUB)
+                   AT END MOVE "YES" TO EOF-TBL-FLAG
+               END-READ
+               IF EOF-TBL-FLAG NOT = "YES"
+                   ADD 1 TO TBL-COUNT-WS
+               END-IF
+           END-PERFORM.
+           IF EOF-TBL-FLAG NOT = "YES"
+               READ PROGRAM-FILE-IN INTO SCRATCH-PROGRAM-RECORD-WS
+                   AT END MOVE "YES" TO EOF-TBL-FLAG
+               END-READ
+           END-IF.
+           IF EOF-TBL-FLAG NOT = "YES"
+               DISPLAY "WARNING: PROGRAM.TXT HAS MORE THAN 100 ENTR"
+                   "IES - SOME PROGRAMS OF STUDY WERE NOT LOADED"
+               MOVE "YES" TO TABLE-OVERFLOW-WS
+               DISPLAY TABLE-OVERFLOW-SCREEN
+           END-IF.
+           CLOSE PROGRAM-FILE-IN.
+
+       301-READ-USER-CHOICE.
+           DISPLAY PROGRAM-MAINT-SCREEN.
+           ACCEPT  PROGRAM-MAINT-SCREEN.
+
+       302-ACCEPT-NEW-PROGRAM-ENTRY.
+           MOVE SPACES TO NEW-PROGRAM-CODE-WS NEW-PROGRAM-NAME-WS.
+           DISPLAY PROGRAM-CODE-INPUT-SCREEN.
+           ACCEPT  PROGRAM-CODE-INPUT-SCREEN.
+           DISPLAY PROGRAM-NAME-INPUT-SCREEN.
+           ACCEPT  PROGRAM-NAME-INPUT-SCREEN.
+
+      *Reject a program code that already exists in the table; append
+      *otherwise, unless the table is already at capacity or the
+      *table was already truncated on load (TABLE-OVERFLOW-WS)
+       303-ADD-PROGRAM-ENTRY.
+           IF TABLE-OVERFLOW-WS = "YES"
+               DISPLAY TABLE-OVERFLOW-SCREEN
+           ELSE
+               MOVE "NO " TO PROGRAM-FOUND-FLAG
+               PERFORM 402-SEARCH-PROGRAM-CODE
+                   VARYING TBL-SUB FROM 1 BY 1
+                   UNTIL TBL-SUB > TBL-COUNT-WS
+                       OR PROGRAM-FOUND-FLAG = "YES"
+               IF PROGRAM-FOUND-FLAG = "YES"
+                   DISPLAY DUPLICATE-CODE-SCREEN
+               ELSE
+                   IF TBL-COUNT-WS >= 100
+                       DISPLAY TABLE-FULL-SCREEN
+                   ELSE
+                       ADD 1 TO TBL-COUNT-WS
+                       MOVE NEW-PROGRAM-CODE-WS
+                           TO PROGRAM-CODE-TBL-WS(TBL-COUNT-WS)
+                       MOVE NEW-PROGRAM-NAME-WS
+                           TO PROGRAM-NAME-TBL-WS(TBL-COUNT-WS)
+                       DISPLAY MAINT-SUCCESS-SCREEN
+                   END-IF
+               END-IF
+           END-IF.
+
+       304-ACCEPT-CHANGE-PROGRAM-ENTRY.
+           MOVE SPACES TO NEW-PROGRAM-CODE-WS NEW-PROGRAM-NAME-WS.
+           DISPLAY PROGRAM-CODE-INPUT-SCREEN.
+           ACCEPT  PROGRAM-CODE-INPUT-SCREEN.
+           DISPLAY PROGRAM-NAME-INPUT-SCREEN.
+           ACCEPT  PROGRAM-NAME-INPUT-SCREEN.
+
+      *Rename the program matching the entered code, if it exists
+       305-CHANGE-PROGRAM-ENTRY.
+           MOVE "NO " TO PROGRAM-FOUND-FLAG.
+           PERFORM 402-SEARCH-PROGRAM-CODE
+               VARYING TBL-SUB FROM 1 BY 1
+               UNTIL TBL-SUB > TBL-COUNT-WS
+                   OR PROGRAM-FOUND-FLAG = "YES".
+           IF PROGRAM-FOUND-FLAG = "YES"
+               MOVE NEW-PROGRAM-NAME-WS
+                   TO PROGRAM-NAME-TBL-WS(MATCHED-TBL-SUB-WS)
+               DISPLAY MAINT-SUCCESS-SCREEN
+           ELSE
+               DISPLAY CODE-NOT-FOUND-SCREEN
+           END-IF.
+
+       306-ACCEPT-DELETE-PROGRAM-CODE.
+           MOVE SPACES TO NEW-PROGRAM-CODE-WS.
+           DISPLAY PROGRAM-CODE-INPUT-SCREEN.
+           ACCEPT  PROGRAM-CODE-INPUT-SCREEN.
+
+      *Remove the matching entry and close the gap by shifting every
+      *later entry down one slot
+       307-DELETE-PROGRAM-ENTRY.
+           MOVE "NO " TO PROGRAM-FOUND-FLAG.
+           PERFORM 402-SEARCH-PROGRAM-CODE
+               VARYING TBL-SUB FROM 1 BY 1
+               UNTIL TBL-SUB > TBL-COUNT-WS
+                   OR PROGRAM-FOUND-FLAG = "YES".
+           IF PROGRAM-FOUND-FLAG = "YES"
+               PERFORM VARYING TBL-SUB FROM MATCHED-TBL-SUB-WS BY 1
+                       UNTIL TBL-SUB >= TBL-COUNT-WS
+                   MOVE PROGRAM-TBL-RTN(TBL-SUB + 1)
+                       TO PROGRAM-TBL-RTN(TBL-SUB)
+               END-PERFORM
+               SUBTRACT 1 FROM TBL-COUNT-WS
+               DISPLAY MAINT-SUCCESS-SCREEN
+           ELSE
+               DISPLAY CODE-NOT-FOUND-SCREEN
+           END-IF.
+
+      *Rewrite PROGRAM.TXT in full from the maintained table, unless
+      *the table was already truncated on load - rewriting only the
+      *100 loaded entries would permanently drop the rest of the file
+       308-REWRITE-PROGRAM-FILE.
+           IF TABLE-OVERFLOW-WS = "YES"
+               DISPLAY TABLE-OVERFLOW-SCREEN
+               DISPLAY "PROGRAM.TXT WAS NOT REWRITTEN"
+           ELSE
+               OPEN OUTPUT PROGRAM-FILE-IN
+               PERFORM VARYING TBL-SUB FROM 1 BY 1
+                       UNTIL TBL-SUB > TBL-COUNT-WS
+                   WRITE PROGRAM-RECORD FROM PROGRAM-TBL-RTN(TBL-SUB)
+               END-PERFORM
+               CLOSE PROGRAM-FILE-IN
+           END-IF.
+
+      *Search the in-memory table for NEW-PROGRAM-CODE-WS
+       402-SEARCH-PROGRAM-CODE.
+           IF NEW-PROGRAM-CODE-WS = PROGRAM-CODE-TBL-WS(TBL-SUB)
+               MOVE "YES" TO PROGRAM-FOUND-FLAG
+               MOVE TBL-SUB TO MATCHED-TBL-SUB-WS
+           END-IF.
+
+       END PROGRAM PROGRAM-TBL-MAINT.
