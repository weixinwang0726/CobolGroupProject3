@@ -0,0 +1,164 @@
+      *==============================================================
+      *COURSE:CST8283 BUSINESS PROGRAMMING
+      *DESCRIPTION:
+      *THIS PROGRAM READS THE INDEXED STUDENT FILE (STUFILE_IN.TXT)
+      *PRODUCED BY INDEX_CONVERSION SEQUENTIALLY AND WRITES A
+      *COMMA-DELIMITED CSV EXTRACT (STUNUM, NAME, PROGRAM, TUITION
+      *OWED, FIVE COURSE CODES/AVERAGES) SO THE REGISTRAR'S OFFICE CAN
+      *LOAD THE STUDENT FILE INTO SPREADSHEET/REPORTING TOOLS OFF THE
+      *MAINFRAME SIDE.
+      *==============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-CSV-EXPORT.
+       DATE-WRITTEN. 08-AUG-2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INDEXED-STUDENT-FILE
+               ASSIGN TO "D:\Cobol\STUFILE_IN.TXT"
+                   ORGANIZATION IS INDEXED
+                       ACCESS MODE IS SEQUENTIAL
+                           RECORD KEY IS STUD-NUM-OUT
+                               FILE STATUS IS STATUS-FIELD.
+
+           SELECT STUDENT-CSV-FILE
+               ASSIGN TO "D:\Cobol\STUFILE.CSV"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INDEXED-STUDENT-FILE.
+       01  STUDENT-RECORD-OUT.
+           05  STUD-NUM-OUT             PIC 9(6).
+           05  TUITION-OWED-OUT         PIC 9(4)V99.
+           05  STUD-NAME-OUT            PIC X(40).
+           05  PROGRAM-OF-STUDY-OUT     PIC X(5).
+           05  COURSE-CODE-1-OUT        PIC X(7).
+           05  COURSE-AVERAGE-1-OUT     PIC 9(3).
+           05  COURSE-CODE-2-OUT        PIC X(7).
+           05  COURSE-AVERAGE-2-OUT     PIC 9(3).
+           05  COURSE-CODE-3-OUT        PIC X(7).
+           05  COURSE-AVERAGE-3-OUT     PIC 9(3).
+           05  COURSE-CODE-4-OUT        PIC X(7).
+           05  COURSE-AVERAGE-4-OUT     PIC 9(3).
+           05  COURSE-CODE-5-OUT        PIC X(7).
+           05  COURSE-AVERAGE-5-OUT     PIC 9(3).
+           05  STUDENT-STATUS-OUT       PIC X(1).
+           05  ENROLLMENT-DATE-OUT      PIC X(8).
+
+       FD  STUDENT-CSV-FILE.
+       01  CSV-RECORD-OUT               PIC X(140).
+
+       WORKING-STORAGE SECTION.
+      *CSV DETAIL LINE - COMMA-DELIMITED, NUMERICS EDITED TO DROP
+      *LEADING ZEROS/ZONE SIGNS SO THE SPREADSHEET SIDE READS THEM
+      *CLEANLY
+       01  CSV-DETAIL-LINE-WS.
+           05  CSV-STUD-NUM-WS          PIC Z(5)9.
+           05  FILLER                   PIC X(1) VALUE ",".
+           05  CSV-STUD-NAME-WS         PIC X(40).
+           05  FILLER                   PIC X(1) VALUE ",".
+           05  CSV-PROGRAM-WS           PIC X(5).
+           05  FILLER                   PIC X(1) VALUE ",".
+           05  CSV-TUITION-WS           PIC Z(4)9.99.
+           05  FILLER                   PIC X(1) VALUE ",".
+           05  CSV-COURSE-CODE-1-WS     PIC X(7).
+           05  FILLER                   PIC X(1) VALUE ",".
+           05  CSV-COURSE-AVERAGE-1-WS  PIC Z(2)9.
+           05  FILLER                   PIC X(1) VALUE ",".
+           05  CSV-COURSE-CODE-2-WS     PIC X(7).
+           05  FILLER                   PIC X(1) VALUE ",".
+           05  CSV-COURSE-AVERAGE-2-WS  PIC Z(2)9.
+           05  FILLER                   PIC X(1) VALUE ",".
+           05  CSV-COURSE-CODE-3-WS     PIC X(7).
+           05  FILLER                   PIC X(1) VALUE ",".
+           05  CSV-COURSE-AVERAGE-3-WS  PIC Z(2)9.
+           05  FILLER                   PIC X(1) VALUE ",".
+           05  CSV-COURSE-CODE-4-WS     PIC X(7).
+           05  FILLER                   PIC X(1) VALUE ",".
+           05  CSV-COURSE-AVERAGE-4-WS  PIC Z(2)9.
+           05  FILLER                   PIC X(1) VALUE ",".
+           05  CSV-COURSE-CODE-5-WS     PIC X(7).
+           05  FILLER                   PIC X(1) VALUE ",".
+           05  CSV-COURSE-AVERAGE-5-WS  PIC Z(2)9.
+
+       01  CSV-HEADING-LINE-WS.
+           05  FILLER PIC X(41) VALUE
+               "STUDENT NUMBER,NAME,PROGRAM,TUITION OWED,".
+           05  FILLER PIC X(20) VALUE
+               "COURSE CODE 1,AVG 1,".
+           05  FILLER PIC X(20) VALUE
+               "COURSE CODE 2,AVG 2,".
+           05  FILLER PIC X(20) VALUE
+               "COURSE CODE 3,AVG 3,".
+           05  FILLER PIC X(20) VALUE
+               "COURSE CODE 4,AVG 4,".
+           05  FILLER PIC X(19) VALUE
+               "COURSE CODE 5,AVG 5".
+
+       01  AUDIT-TRAILERS-WS.
+           05  FILLER                   PIC X(6)  VALUE "READ: ".
+           05  RECORDS-IN-COUNTER-WS    PIC 9(6).
+           05  FILLER                   PIC X(10) VALUE " WRITTEN: ".
+           05  RECORDS-OUT-COUNTER-WS   PIC 9(6).
+
+       01  FLAGS-WORKING-FIELDS.
+           05  EOF-FLAG                 PIC X(3)    VALUE "NO ".
+           05  STATUS-FIELD             PIC X(2).
+
+       PROCEDURE DIVISION.
+      *PRODUCE THE CSV EXTRACT OF THE INDEXED STUDENT FILE
+       100-CREATE-STUDENT-CSV-EXPORT.
+           PERFORM 201-INITIATE-EXPORT.
+           PERFORM 301-READ-STUDENT-RECORD.
+           PERFORM UNTIL EOF-FLAG = "YES"
+               IF STUD-NUM-OUT NOT = ZERO AND STUD-NUM-OUT NOT = 999999
+                   ADD 1 TO RECORDS-IN-COUNTER-WS
+                   PERFORM 302-WRITE-CSV-DETAIL-LINE
+               END-IF
+               PERFORM 301-READ-STUDENT-RECORD
+           END-PERFORM.
+           PERFORM 203-TERMINATE-EXPORT.
+           STOP RUN.
+
+       201-INITIATE-EXPORT.
+           OPEN INPUT INDEXED-STUDENT-FILE.
+           OPEN OUTPUT STUDENT-CSV-FILE.
+           WRITE CSV-RECORD-OUT FROM CSV-HEADING-LINE-WS.
+
+       203-TERMINATE-EXPORT.
+           PERFORM 303-DISPLAY-RECORD-COUNTERS.
+           CLOSE INDEXED-STUDENT-FILE.
+           CLOSE STUDENT-CSV-FILE.
+           DISPLAY "GENERATED STUDENT CSV EXPORT SUCCESSFULLY".
+
+      *Skip the header (000000) / trailer (999999) control records
+      *that Program1.cbl writes around the real student records
+       301-READ-STUDENT-RECORD.
+           READ INDEXED-STUDENT-FILE
+               AT END MOVE "YES" TO EOF-FLAG
+           END-READ.
+
+       302-WRITE-CSV-DETAIL-LINE.
+           MOVE STUD-NUM-OUT         TO CSV-STUD-NUM-WS.
+           MOVE STUD-NAME-OUT        TO CSV-STUD-NAME-WS.
+           MOVE PROGRAM-OF-STUDY-OUT TO CSV-PROGRAM-WS.
+           MOVE TUITION-OWED-OUT     TO CSV-TUITION-WS.
+           MOVE COURSE-CODE-1-OUT    TO CSV-COURSE-CODE-1-WS.
+           MOVE COURSE-AVERAGE-1-OUT TO CSV-COURSE-AVERAGE-1-WS.
+           MOVE COURSE-CODE-2-OUT    TO CSV-COURSE-CODE-2-WS.
+           MOVE COURSE-AVERAGE-2-OUT TO CSV-COURSE-AVERAGE-2-WS.
+           MOVE COURSE-CODE-3-OUT    TO CSV-COURSE-CODE-3-WS.
+           MOVE COURSE-AVERAGE-3-OUT TO CSV-COURSE-AVERAGE-3-WS.
+           MOVE COURSE-CODE-4-OUT    TO CSV-COURSE-CODE-4-WS.
+           MOVE COURSE-AVERAGE-4-OUT TO CSV-COURSE-AVERAGE-4-WS.
+           MOVE COURSE-CODE-5-OUT    TO CSV-COURSE-CODE-5-WS.
+           MOVE COURSE-AVERAGE-5-OUT TO CSV-COURSE-AVERAGE-5-WS.
+           WRITE CSV-RECORD-OUT FROM CSV-DETAIL-LINE-WS.
+           ADD 1 TO RECORDS-OUT-COUNTER-WS.
+
+       303-DISPLAY-RECORD-COUNTERS.
+           DISPLAY AUDIT-TRAILERS-WS.
+
+       END PROGRAM STUDENT-CSV-EXPORT.
