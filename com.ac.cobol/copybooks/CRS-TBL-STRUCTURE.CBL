@@ -0,0 +1,13 @@
+      *==============================================================
+      *COPYBOOK: CRS-TBL-STRUCTURE
+      *DESCRIPTION:
+      *COURSE CREDIT-HOUR LOOKUP TABLE LOADED FROM COURSE.TXT BY
+      *316-PRODUCE-COURSE-TBL. GIVES CAL-AVERAGE A REAL PER-COURSE
+      *WEIGHT TO MULTIPLY EACH COURSE AVERAGE BY, SO A 4-CREDIT COURSE
+      *COUNTS MORE THAN A 1-CREDIT SEMINAR IN THE STUDENT'S WEIGHTED
+      *AVERAGE. A COURSE CODE NOT FOUND IN THE TABLE DEFAULTS TO A
+      *WEIGHT OF 1 (SEE 319-LOOKUP-COURSE-WEIGHT).
+      *==============================================================
+       01  COURSE-TBL-RTN OCCURS 200 TIMES.
+           05  COURSE-CODE-TBL-WS      PIC X(7).
+           05  COURSE-CREDIT-TBL-WS    PIC 9(1).
