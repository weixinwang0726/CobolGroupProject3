@@ -0,0 +1,13 @@
+      *==============================================================
+      *COPYBOOK: PRG-TBL-STRUCTURE
+      *DESCRIPTION:
+      *PROGRAM-OF-STUDY LOOKUP TABLE LOADED FROM PROGRAM.TXT BY
+      *303-PRODUCE-PROGRAM-TBL. SHARED BY CAL-AVERAGE AND ANY OTHER
+      *PROGRAM THAT NEEDS TO TRANSLATE A PROGRAM-OF-STUDY CODE INTO
+      *ITS FULL NAME. CAPACITY RAISED FROM 20 TO 100 TO LEAVE ROOM FOR
+      *NEW PROGRAMS OF STUDY; ANY PROGRAM INDEXING THIS TABLE MUST USE
+      *A SUBSCRIPT WIDE ENOUGH TO COUNT PAST 99 (PIC 9(3) OR LARGER).
+      *==============================================================
+       01  PROGRAM-TBL-RTN OCCURS 100 TIMES.
+           05  PROGRAM-CODE-TBL-WS     PIC X(5).
+           05  PROGRAM-NAME-TBL-WS     PIC X(20).
